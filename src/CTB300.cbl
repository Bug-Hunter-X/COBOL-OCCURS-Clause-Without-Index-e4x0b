@@ -0,0 +1,261 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTB300.
+000030 AUTHOR. D L MERRIMAN.
+000040 INSTALLATION. DAILY LEDGER OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                *
+000090*   PROGRAM      CTB300                                         *
+000100*   DESCRIPTION   PSEUDO-CONVERSATIONAL CICS TRANSACTION (CTB3)  *
+000110*                 LETTING AN OPERATOR BROWSE A SINGLE PERIOD/    *
+000120*                 BRANCH SLOT IN THE COUNTER TABLE AND POST A    *
+000130*                 CORRECTED BRANCH TOTAL.  READS AND REWRITES    *
+000140*                 THE CTBSLOT KEYED FILE THAT CTB100 REFRESHES   *
+000150*                 AT EVERY CHECKPOINT, AND APPENDS AN AUDIT      *
+000160*                 RECORD TO CTBAUDIT FOR EVERY CORRECTION, THE   *
+000170*                 SAME WAY CTB100 DOES FOR A BATCH POST.         *
+000180*                                                                *
+000190*   MODIFICATION HISTORY                                        *
+000200*   ----------------------------------------------------------- *
+000210*   DATE       INIT  DESCRIPTION                                *
+000220*   ---------- ----  ---------------------------------------    *
+000230*   2026-08-09 DLM   ORIGINAL.                                   *
+000240*                                                                *
+000250******************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300*
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330     COPY CTB3M.
+000340*
+000350     COPY DFHAID.
+000360*
+000370     COPY CTB1SL.
+000380*
+000390     COPY CTB1AU.
+000400*
+000410 01  WS-MAPSET-NAME              PIC X(08) VALUE 'CTB3MS'.
+000420 01  WS-MAP-NAME                 PIC X(08) VALUE 'CTB3M'.
+000430*
+000440 01  WS-RESP-CODE                PIC S9(08) COMP.
+000450*
+000460 01  WS-ABSTIME                  PIC S9(15) COMP.
+000470 01  WS-TIME-FIELDS.
+000480     05  WS-DATE-OUT             PIC X(08).
+000490     05  WS-TIME-OUT             PIC X(08).
+000500     05  WS-AUDIT-TIMESTAMP      PIC X(26) VALUE SPACES.
+000510*
+000520 01  WS-WORK-SWITCHES.
+000530     05  WS-SLOT-FOUND-SW        PIC X(01) VALUE 'N'.
+000540         88  WS-SLOT-FOUND           VALUE 'Y'.
+000550         88  WS-SLOT-NOT-FOUND       VALUE 'N'.
+000560*
+000570 01  WS-COMM-AREA.
+000580     05  CA-SLOT-KEY.
+000590         10  CA-PERIOD-INDEX     PIC 9(05).
+000600         10  CA-BRANCH-CODE      PIC X(04).
+000610*
+000620 LINKAGE SECTION.
+000630 01  DFHCOMMAREA.
+000640     05  CA-SLOT-KEY-LK.
+000650         10  CA-PERIOD-INDEX-LK  PIC 9(05).
+000660         10  CA-BRANCH-CODE-LK   PIC X(04).
+000670*
+000680 PROCEDURE DIVISION.
+000690******************************************************************
+000700*    0000-MAINLINE - STANDARD PSEUDO-CONVERSATIONAL DISPATCH.     *
+000710*                    EIBCALEN = 0 MEANS THIS IS THE FIRST         *
+000720*                    ENTRY TO THE CONVERSATION; OTHERWISE THE     *
+000730*                    COMMAREA CARRIES THE LAST SLOT KEY BROWSED.  *
+000740******************************************************************
+000750 0000-MAINLINE.
+000760     IF EIBCALEN = 0
+000770         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000780     ELSE
+000790         MOVE CA-SLOT-KEY-LK TO CA-SLOT-KEY
+000800         EVALUATE EIBAID
+000810             WHEN DFHENTER
+000820                 PERFORM 2000-BROWSE-SLOT THRU 2000-EXIT
+000830             WHEN DFHPF5
+000840                 PERFORM 3000-SAVE-CORRECTION THRU 3000-EXIT
+000850             WHEN DFHPF3
+000860                 PERFORM 9000-END-SESSION THRU 9000-EXIT
+000870             WHEN OTHER
+000880                 PERFORM 8000-INVALID-KEY THRU 8000-EXIT
+000890         END-EVALUATE
+000900     END-IF
+000910     EXEC CICS RETURN
+000920         TRANSID('CTB3')
+000930         COMMAREA(WS-COMM-AREA)
+000940     END-EXEC
+000950     GOBACK.
+000960*
+000970******************************************************************
+000980*    1000-SEND-INITIAL-MAP - FIRST SCREEN OF THE CONVERSATION.    *
+000990******************************************************************
+001000 1000-SEND-INITIAL-MAP.
+001010     MOVE SPACES TO CTB3MO
+001020     MOVE -1 TO PERIODL
+001030     EXEC CICS SEND MAP(WS-MAP-NAME)
+001040         MAPSET(WS-MAPSET-NAME)
+001050         ERASE
+001060     END-EXEC
+001070     .
+001080 1000-EXIT.
+001090     EXIT.
+001100*
+001110******************************************************************
+001120*    2000-BROWSE-SLOT - READ THE OPERATOR'S REQUESTED PERIOD/     *
+001130*                       BRANCH KEY FROM CTBSLOT AND DISPLAY IT.   *
+001140******************************************************************
+001150 2000-BROWSE-SLOT.
+001160     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+001170         MAPSET(WS-MAPSET-NAME)
+001180     END-EXEC
+001190     MOVE PERIODI TO SL-PERIOD-INDEX
+001200     MOVE BRCODEI TO SL-BRANCH-CODE
+001210     EXEC CICS READ FILE('CTBSLOT')
+001220         INTO(CTB1SL-SLOT-RECORD)
+001230         RIDFLD(SL-KEY)
+001240         RESP(WS-RESP-CODE)
+001250     END-EXEC
+001260     IF WS-RESP-CODE = DFHRESP(NORMAL)
+001270         SET WS-SLOT-FOUND TO TRUE
+001280         MOVE SL-PERIOD-TOTAL TO PERTOTO
+001290         MOVE SL-BRANCH-TOTAL TO NEWTOTO
+001300         MOVE 'SLOT FOUND - PF5 TO POST A CORRECTION' TO MSGO
+001320         MOVE SL-PERIOD-INDEX TO CA-PERIOD-INDEX
+001330         MOVE SL-BRANCH-CODE TO CA-BRANCH-CODE
+001340     ELSE
+001350         SET WS-SLOT-NOT-FOUND TO TRUE
+001360         MOVE 'SLOT NOT FOUND FOR THAT PERIOD/BRANCH KEY' TO MSGO
+001370     END-IF
+001380     EXEC CICS SEND MAP(WS-MAP-NAME)
+001390         MAPSET(WS-MAPSET-NAME)
+001400         DATAONLY
+001410     END-EXEC
+001420     .
+001430 2000-EXIT.
+001440     EXIT.
+001450*
+001460******************************************************************
+001470*    3000-SAVE-CORRECTION - POST THE OPERATOR'S NEW BRANCH TOTAL  *
+001480*                           FOR THE LAST SLOT BROWSED AND AUDIT   *
+001490*                           THE CHANGE.                           *
+001500******************************************************************
+001510 3000-SAVE-CORRECTION.
+001520     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+001530         MAPSET(WS-MAPSET-NAME)
+001540     END-EXEC
+001550     MOVE CA-PERIOD-INDEX TO SL-PERIOD-INDEX
+001560     MOVE CA-BRANCH-CODE TO SL-BRANCH-CODE
+001570     EXEC CICS READ FILE('CTBSLOT')
+001580         INTO(CTB1SL-SLOT-RECORD)
+001590         RIDFLD(SL-KEY)
+001600         UPDATE
+001610         RESP(WS-RESP-CODE)
+001620     END-EXEC
+001630     IF WS-RESP-CODE = DFHRESP(NORMAL)
+001640         MOVE SL-BRANCH-TOTAL TO AU-PRIOR-VALUE
+001650         MOVE NEWTOTI TO SL-BRANCH-TOTAL
+001660         EXEC CICS REWRITE FILE('CTBSLOT')
+001670             FROM(CTB1SL-SLOT-RECORD)
+001680         END-EXEC
+001690         PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+001700         MOVE SL-PERIOD-TOTAL TO PERTOTO
+001710         MOVE SL-BRANCH-TOTAL TO NEWTOTO
+001720         MOVE 'CORRECTION POSTED AND LOGGED TO THE AUDIT TRAIL'
+001730             TO MSGO
+001740     ELSE
+001750         MOVE 'SLOT NOT FOUND - BROWSE IT AGAIN BEFORE CORRECTING'
+001760             TO MSGO
+001770     END-IF
+001780     EXEC CICS SEND MAP(WS-MAP-NAME)
+001790         MAPSET(WS-MAPSET-NAME)
+001800         DATAONLY
+001810     END-EXEC
+001820     .
+001830 3000-EXIT.
+001840     EXIT.
+001850*
+001860******************************************************************
+001870*    5000-WRITE-AUDIT-RECORD - APPEND ONE ROW TO THE AUDIT TRAIL  *
+001880*                              FOR THE ONLINE CORRECTION JUST     *
+001890*                              POSTED.  MIRRORS CTB100'S          *
+001900*                              5000-WRITE-AUDIT-RECORD SO A       *
+001910*                              SLOT'S HISTORY READS THE SAME WAY  *
+001920*                              REGARDLESS OF WHERE IT CAME FROM.  *
+001930******************************************************************
+001940 5000-WRITE-AUDIT-RECORD.
+001950     PERFORM 9500-BUILD-TIMESTAMP THRU 9500-EXIT
+001960     MOVE WS-AUDIT-TIMESTAMP TO AU-TIMESTAMP
+001970     MOVE 'CTB300' TO AU-PROGRAM-ID
+001980     SET AU-SOURCE-ONLINE TO TRUE
+001990     MOVE EIBOPID TO AU-OPERATOR-ID
+002000     MOVE SL-PERIOD-INDEX TO AU-INDEX-VALUE
+002010     MOVE SL-BRANCH-CODE TO AU-BRANCH-CODE
+002020     MOVE NEWTOTI TO AU-NEW-VALUE
+002030     SET AU-CHANGE-ONLINE-CORRECTION TO TRUE
+002040     EXEC CICS WRITE FILE('CTBAUDIT')
+002050         FROM(CTB1AU-AUDIT-RECORD)
+002060     END-EXEC
+002070     .
+002080 5000-EXIT.
+002090     EXIT.
+002100*
+002110******************************************************************
+002120*    8000-INVALID-KEY - OPERATOR PRESSED A PF KEY WE DO NOT       *
+002130*                       SUPPORT ON THIS SCREEN.                   *
+002140******************************************************************
+002150 8000-INVALID-KEY.
+002160     MOVE 'INVALID KEY - USE ENTER, PF5, OR PF3' TO MSGO
+002170     EXEC CICS SEND MAP(WS-MAP-NAME)
+002180         MAPSET(WS-MAPSET-NAME)
+002190         DATAONLY
+002200     END-EXEC
+002210     .
+002220 8000-EXIT.
+002230     EXIT.
+002240*
+002250******************************************************************
+002260*    9000-END-SESSION - OPERATOR PRESSED PF3 - END THE            *
+002270*                       CONVERSATION WITHOUT A NEXT TRANSID.      *
+002280******************************************************************
+002290 9000-END-SESSION.
+002300     EXEC CICS SEND TEXT
+002310         FROM('CTB300 - SESSION ENDED')
+002320         ERASE
+002330         FREEKB
+002340     END-EXEC
+002350     EXEC CICS RETURN
+002360     END-EXEC
+002370     .
+002380 9000-EXIT.
+002390     EXIT.
+002400*
+002410******************************************************************
+002420*    9500-BUILD-TIMESTAMP - CICS EQUIVALENT OF CTB100'S            *
+002430*                           9500-BUILD-TIMESTAMP, USING           *
+002440*                           ASKTIME/FORMATTIME INSTEAD OF          *
+002450*                           ACCEPT FROM DATE/TIME.                *
+002460******************************************************************
+002470 9500-BUILD-TIMESTAMP.
+002480     EXEC CICS ASKTIME
+002490         ABSTIME(WS-ABSTIME)
+002500     END-EXEC
+002510     EXEC CICS FORMATTIME
+002520         ABSTIME(WS-ABSTIME)
+002530         YYYYMMDD(WS-DATE-OUT)
+002540         TIME(WS-TIME-OUT)
+002550     END-EXEC
+002560     STRING WS-DATE-OUT DELIMITED BY SIZE
+002570             '-' DELIMITED BY SIZE
+002580             WS-TIME-OUT DELIMITED BY SIZE
+002590         INTO WS-AUDIT-TIMESTAMP
+002600     .
+002610 9500-EXIT.
+002620     EXIT.
