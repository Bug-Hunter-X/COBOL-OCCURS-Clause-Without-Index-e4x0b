@@ -0,0 +1,158 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTB400.
+000030 AUTHOR. D L MERRIMAN.
+000040 INSTALLATION. DAILY LEDGER OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                *
+000090*   PROGRAM      CTB400                                         *
+000100*   DESCRIPTION   NIGHTLY FIXED-WIDTH EXTRACT OF THE LATEST      *
+000110*                 CTB100 CHECKPOINT, ONE DETAIL RECORD PER       *
+000120*                 PERIOD SLOT PLUS A TRAILER CARRYING THE        *
+000130*                 WS-COUNT CONTROL TOTAL, PICKED UP BY THE       *
+000140*                 DOWNSTREAM REPORTING SYSTEM.                   *
+000150*                                                                *
+000160*   MODIFICATION HISTORY                                        *
+000170*   ----------------------------------------------------------- *
+000180*   DATE       INIT  DESCRIPTION                                *
+000190*   ---------- ----  ---------------------------------------    *
+000200*   2026-08-09 DLM   ORIGINAL.                                   *
+000205*   2026-08-09 DLM   SKIP ZERO-COUNT PERIOD SLOTS SO THE EXTRACT  *
+000206*                    CARRIES ONE RECORD PER POPULATED SLOT, THE  *
+000207*                    SAME AS CTB200'S REPORT.                    *
+000208*   2026-08-09 DLM   CORRECTED THE RESTART RECORD'S VARYING       *
+000209*                    LENGTH BOUNDS TO MATCH ITS ACTUAL LAYOUT.    *
+000211*   2026-08-09 DLM   THE OPEN OUTPUT EXTRACT-FILE IS NOW STATUS-  *
+000212*                    CHECKED LIKE EVERY OTHER FILE OPEN IN THE    *
+000213*                    SUITE.                                       *
+000210*                                                                *
+000220******************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT RESTART-FILE ASSIGN TO "CTBRSTRT"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-RESTART-STATUS.
+000320*
+000330     SELECT EXTRACT-FILE ASSIGN TO "CTBEXTR"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-EXTRACT-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  RESTART-FILE
+000400     LABEL RECORDS ARE STANDARD
+000410     RECORD IS VARYING IN SIZE FROM 193 TO 1429907 CHARACTERS
+000420         DEPENDING ON RC-COUNT.
+000430     COPY CTB1RC.
+000440*
+000450 FD  EXTRACT-FILE
+000460     RECORDING MODE IS F
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY CTB1OT.
+000490*
+000500 WORKING-STORAGE SECTION.
+000510     COPY CTB1WS.
+000520*
+000530 01  WS-FILE-STATUS-FIELDS.
+000540     05  WS-RESTART-STATUS           PIC X(02) VALUE SPACES.
+000550     05  WS-EXTRACT-STATUS           PIC X(02) VALUE SPACES.
+000560*
+000570 01  WS-DETAIL-COUNT                 PIC 9(5) VALUE 0.
+000580*
+000590 PROCEDURE DIVISION.
+000600******************************************************************
+000610*    0000-MAINLINE                                               *
+000620******************************************************************
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000650     PERFORM 2000-EXTRACT-TABLE THRU 2000-EXIT
+000660     PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000680     GOBACK.
+000690*
+000700******************************************************************
+000710*    1000-INITIALIZE - READ THE ONE CHECKPOINT RECORD LEFT BY     *
+000720*                      THE LAST CTB100 RUN.                       *
+000730******************************************************************
+000740 1000-INITIALIZE.
+000750     OPEN INPUT RESTART-FILE
+000760     IF WS-RESTART-STATUS NOT = '00'
+000770         DISPLAY 'CTB400A - NO CHECKPOINT FILE FOUND - ABORTING'
+000780         MOVE 16 TO RETURN-CODE
+000790         GOBACK
+000800     END-IF
+000810     READ RESTART-FILE
+000820         AT END
+000830             DISPLAY 'CTB400A - CHECKPOINT FILE IS EMPTY - '
+000840                 'ABORTING'
+000850             MOVE 16 TO RETURN-CODE
+000860             GOBACK
+000870     END-READ
+000880     MOVE RC-COUNT TO WS-COUNT
+000890     OPEN OUTPUT EXTRACT-FILE
+000895     IF WS-EXTRACT-STATUS NOT = '00'
+000896         DISPLAY 'CTB400A - EXTRACT-FILE OPEN FAILED - STATUS = '
+000897             WS-EXTRACT-STATUS
+000898         MOVE 16 TO RETURN-CODE
+000899         GOBACK
+000900     END-IF
+000900     .
+000910 1000-EXIT.
+000920     EXIT.
+000930*
+000940******************************************************************
+000950*    2000-EXTRACT-TABLE - WRITE ONE DETAIL RECORD FOR EVERY       *
+000960*                         PERIOD SLOT IN THE CHECKPOINT TABLE.    *
+000970******************************************************************
+000980 2000-EXTRACT-TABLE.
+000990     PERFORM 2100-WRITE-DETAIL THRU 2100-EXIT
+001000         VARYING RC-PERIOD-IDX FROM 1 BY 1
+001010         UNTIL RC-PERIOD-IDX > WS-COUNT
+001020     .
+001030 2000-EXIT.
+001040     EXIT.
+001050*
+001060 2100-WRITE-DETAIL.
+001065     IF RC-PERIOD-TOTAL(RC-PERIOD-IDX) NOT = 0
+001070         MOVE SPACES TO CTB1OT-DETAIL-RECORD
+001080         MOVE 'D' TO OT-RECORD-TYPE IN CTB1OT-DETAIL-RECORD
+001090         MOVE RC-PERIOD-IDX TO OT-INDEX-VALUE
+001100         MOVE RC-PERIOD-TOTAL(RC-PERIOD-IDX) TO OT-PERIOD-TOTAL
+001110         WRITE CTB1OT-DETAIL-RECORD
+001120         ADD 1 TO WS-DETAIL-COUNT
+001125     END-IF
+001130     .
+001140 2100-EXIT.
+001150     EXIT.
+001160*
+001170******************************************************************
+001180*    3000-WRITE-TRAILER - CLOSE OUT THE EXTRACT WITH A TRAILER    *
+001190*                         RECORD CARRYING THE WS-COUNT CONTROL    *
+001200*                         TOTAL SO THE DOWNSTREAM JOB CAN CHECK   *
+001210*                         IT RECEIVED EVERY DETAIL RECORD.        *
+001220******************************************************************
+001230 3000-WRITE-TRAILER.
+001240     MOVE SPACES TO CTB1OT-TRAILER-RECORD
+001250     MOVE 'T' TO OT-RECORD-TYPE IN CTB1OT-TRAILER-RECORD
+001260     MOVE WS-DETAIL-COUNT TO OT-RECORD-COUNT
+001270     WRITE CTB1OT-TRAILER-RECORD
+001280     .
+001290 3000-EXIT.
+001300     EXIT.
+001310*
+001320******************************************************************
+001330*    9000-TERMINATE                                               *
+001340******************************************************************
+001350 9000-TERMINATE.
+001360     CLOSE RESTART-FILE
+001370     CLOSE EXTRACT-FILE
+001380     DISPLAY 'CTB400I - END OF RUN.  DETAIL RECORDS WRITTEN = '
+001390         WS-DETAIL-COUNT ', WS-COUNT = ' WS-COUNT
+001400     .
+001410 9000-EXIT.
+001420     EXIT.
