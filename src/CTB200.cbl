@@ -0,0 +1,304 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTB200.
+000030 AUTHOR. D L MERRIMAN.
+000040 INSTALLATION. DAILY LEDGER OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                *
+000090*   PROGRAM      CTB200                                         *
+000100*   DESCRIPTION   PRINTS THE COUNTER TABLE EXCEPTION REPORT OFF  *
+000110*                 THE LATEST CTB100 CHECKPOINT.  LISTS EVERY     *
+000120*                 ZERO-COUNT SLOT, THE TEN HIGHEST-VOLUME SLOTS, *
+000130*                 AND FOOTS THE REPORT WITH THE WS-COUNT CONTROL *
+000140*                 TOTAL SO A REVIEWER CAN TIE THE REPORT BACK TO *
+000150*                 THE POSTING RUN IT WAS PULLED FROM.            *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   ----------------------------------------------------------- *
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   ---------- ----  ---------------------------------------    *
+000210*   2026-08-09 DLM   ORIGINAL.                                   *
+000215*   2026-08-09 DLM   CORRECTED THE RESTART RECORD'S VARYING       *
+000216*                    LENGTH BOUNDS TO MATCH ITS ACTUAL LAYOUT.    *
+000217*   2026-08-09 DLM   THE OPEN OUTPUT SLOT-RPT IS NOW STATUS-      *
+000218*                    CHECKED LIKE EVERY OTHER FILE OPEN IN THE    *
+000219*                    SUITE.                                       *
+000220*                                                                *
+000230******************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT RESTART-FILE ASSIGN TO "CTBRSTRT"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-RESTART-STATUS.
+000330*
+000340     SELECT SLOT-RPT ASSIGN TO "SLOTRPT"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-SLOTRPT-STATUS.
+000370*
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  RESTART-FILE
+000410     LABEL RECORDS ARE STANDARD
+000420     RECORD IS VARYING IN SIZE FROM 193 TO 1429907 CHARACTERS
+000430         DEPENDING ON RC-COUNT.
+000440     COPY CTB1RC.
+000450*
+000460 FD  SLOT-RPT
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490     COPY CTB1PL.
+000500*
+000510 WORKING-STORAGE SECTION.
+000520     COPY CTB1WS.
+000530*
+000540 01  WS-FILE-STATUS-FIELDS.
+000550     05  WS-RESTART-STATUS           PIC X(02) VALUE SPACES.
+000560     05  WS-SLOTRPT-STATUS           PIC X(02) VALUE SPACES.
+000570*
+000580 01  WS-TOP10-TABLE.
+000590     05  WS-TOP10-ENTRY OCCURS 10 TIMES INDEXED BY WS-TOP10-IDX.
+000600         10  T10-INDEX-VALUE         PIC 9(5) VALUE 0.
+000610         10  T10-PERIOD-TOTAL        PIC 9(3) VALUE 0.
+000620 01  WS-TOP10-FILLED-CNT             PIC 9(2) VALUE 0.
+000630*
+000640 01  WS-ZERO-SLOT-CNT                PIC 9(5) VALUE 0.
+000650*
+000660 01  WS-REPORT-WORK-FIELDS.
+000670     05  WS-HDR-INDEX-VALUE          PIC ZZZZ9.
+000680     05  WS-HDR-PERIOD-TOTAL         PIC ZZ9.
+000690     05  WS-HDR-RANK-NUM             PIC 99 COMP.
+000695     05  WS-HDR-RANK                 PIC Z9.
+000700*
+000710 PROCEDURE DIVISION.
+000720******************************************************************
+000730*    0000-MAINLINE                                               *
+000740******************************************************************
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000770     PERFORM 2000-SCAN-TABLE THRU 2000-EXIT
+000780     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+000790     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000800     GOBACK.
+000810*
+000820******************************************************************
+000830*    1000-INITIALIZE - READ THE ONE CHECKPOINT RECORD LEFT BY     *
+000840*                      THE LAST CTB100 RUN.                       *
+000850******************************************************************
+000860 1000-INITIALIZE.
+000870     OPEN INPUT RESTART-FILE
+000880     IF WS-RESTART-STATUS NOT = '00'
+000890         DISPLAY 'CTB200A - NO CHECKPOINT FILE FOUND - ABORTING'
+000900         MOVE 16 TO RETURN-CODE
+000910         GOBACK
+000920     END-IF
+000930     READ RESTART-FILE
+000940         AT END
+000950             DISPLAY 'CTB200A - CHECKPOINT FILE IS EMPTY - '
+000960                 'ABORTING'
+000970             MOVE 16 TO RETURN-CODE
+000980             GOBACK
+000990     END-READ
+001000     MOVE RC-COUNT TO WS-COUNT
+001010     OPEN OUTPUT SLOT-RPT
+001011     IF WS-SLOTRPT-STATUS NOT = '00'
+001012         DISPLAY 'CTB200A - SLOT-RPT WOULD NOT OPEN - STATUS = '
+001013             WS-SLOTRPT-STATUS
+001014         MOVE 16 TO RETURN-CODE
+001015         GOBACK
+001016     END-IF
+001020     .
+001030 1000-EXIT.
+001040     EXIT.
+001050*
+001060******************************************************************
+001070*    2000-SCAN-TABLE - WALK EVERY POPULATED SLOT ONCE, NOTING     *
+001080*                      ZERO-COUNT SLOTS AND MAINTAINING THE TOP   *
+001090*                      TEN HIGHEST-VOLUME SLOTS SEEN SO FAR.      *
+001100******************************************************************
+001110 2000-SCAN-TABLE.
+001120     PERFORM 2100-SCAN-SLOT THRU 2100-EXIT
+001130         VARYING RC-PERIOD-IDX FROM 1 BY 1
+001140         UNTIL RC-PERIOD-IDX > WS-COUNT
+001150     .
+001160 2000-EXIT.
+001170     EXIT.
+001180*
+001190 2100-SCAN-SLOT.
+001200     IF RC-PERIOD-TOTAL(RC-PERIOD-IDX) = 0
+001210         ADD 1 TO WS-ZERO-SLOT-CNT
+001220     ELSE
+001230         PERFORM 2200-CHECK-TOP-TEN THRU 2200-EXIT
+001240     END-IF
+001250     .
+001260 2100-EXIT.
+001270     EXIT.
+001280*
+001290******************************************************************
+001300*    2200-CHECK-TOP-TEN - INSERT THE CURRENT SLOT INTO THE TOP    *
+001310*                         TEN TABLE (HELD HIGH TO LOW) IF IT      *
+001320*                         QUALIFIES, SHUFFLING LOWER ENTRIES      *
+001330*                         DOWN ONE POSITION TO MAKE ROOM.          *
+001340******************************************************************
+001350 2200-CHECK-TOP-TEN.
+001360     IF WS-TOP10-FILLED-CNT < 10
+001370         ADD 1 TO WS-TOP10-FILLED-CNT
+001380         SET WS-TOP10-IDX TO WS-TOP10-FILLED-CNT
+001390         PERFORM 2300-FIND-INSERT-SPOT THRU 2300-EXIT
+001400     ELSE
+001410         IF RC-PERIOD-TOTAL(RC-PERIOD-IDX)
+001420                 > T10-PERIOD-TOTAL(10)
+001430             SET WS-TOP10-IDX TO 10
+001440             PERFORM 2300-FIND-INSERT-SPOT THRU 2300-EXIT
+001450         END-IF
+001460     END-IF
+001470     .
+001480 2200-EXIT.
+001490     EXIT.
+001500*
+001510******************************************************************
+001520*    2300-FIND-INSERT-SPOT - SLIDE THE NEW ENTRY UP PAST ANY      *
+001530*                            LOWER-VALUED ENTRIES AHEAD OF IT.    *
+001540******************************************************************
+001550 2300-FIND-INSERT-SPOT.
+001560     MOVE RC-PERIOD-IDX TO T10-INDEX-VALUE(WS-TOP10-IDX)
+001570     MOVE RC-PERIOD-TOTAL(RC-PERIOD-IDX)
+001580         TO T10-PERIOD-TOTAL(WS-TOP10-IDX)
+001590     PERFORM 2310-SLIDE-UP THRU 2310-EXIT
+001600         UNTIL WS-TOP10-IDX = 1
+001610         OR T10-PERIOD-TOTAL(WS-TOP10-IDX)
+001620             NOT > T10-PERIOD-TOTAL(WS-TOP10-IDX - 1)
+001630     .
+001640 2300-EXIT.
+001650     EXIT.
+001660*
+001670 2310-SLIDE-UP.
+001680     MOVE T10-INDEX-VALUE(WS-TOP10-IDX - 1)
+001690         TO T10-INDEX-VALUE(WS-TOP10-IDX)
+001700     MOVE T10-PERIOD-TOTAL(WS-TOP10-IDX - 1)
+001710         TO T10-PERIOD-TOTAL(WS-TOP10-IDX)
+001720     MOVE RC-PERIOD-IDX TO T10-INDEX-VALUE(WS-TOP10-IDX - 1)
+001730     MOVE RC-PERIOD-TOTAL(RC-PERIOD-IDX)
+001740         TO T10-PERIOD-TOTAL(WS-TOP10-IDX - 1)
+001750     SET WS-TOP10-IDX DOWN BY 1
+001760     .
+001770 2310-EXIT.
+001780     EXIT.
+001790*
+001800******************************************************************
+001810*    3000-PRINT-REPORT - ZERO-SLOT SECTION, TOP TEN SECTION, AND  *
+001820*                        THE WS-COUNT CONTROL TOTAL FOOTER.       *
+001830******************************************************************
+001840 3000-PRINT-REPORT.
+001850     PERFORM 3100-PRINT-HEADINGS THRU 3100-EXIT
+001860     PERFORM 3200-PRINT-ZERO-SLOTS THRU 3200-EXIT
+001870     PERFORM 3300-PRINT-TOP-TEN THRU 3300-EXIT
+001880     PERFORM 3400-PRINT-FOOTER THRU 3400-EXIT
+001890     .
+001900 3000-EXIT.
+001910     EXIT.
+001920*
+001930 3100-PRINT-HEADINGS.
+001940     MOVE SPACES TO PL-LINE
+001950     MOVE 'COUNTER TABLE EXCEPTION REPORT - CTB200' TO PL-LINE
+001960     WRITE CTB1PL-LINE
+001970     MOVE SPACES TO PL-LINE
+001980     WRITE CTB1PL-LINE
+001990     .
+002000 3100-EXIT.
+002010     EXIT.
+002020*
+002030 3200-PRINT-ZERO-SLOTS.
+002040     MOVE SPACES TO PL-LINE
+002050     MOVE 'ZERO-COUNT SLOTS' TO PL-LINE
+002060     WRITE CTB1PL-LINE
+002070     IF WS-ZERO-SLOT-CNT = 0
+002080         MOVE SPACES TO PL-LINE
+002090         MOVE '  NONE' TO PL-LINE
+002100         WRITE CTB1PL-LINE
+002110     ELSE
+002120         PERFORM 3210-PRINT-ZERO-SLOT THRU 3210-EXIT
+002130             VARYING RC-PERIOD-IDX FROM 1 BY 1
+002140             UNTIL RC-PERIOD-IDX > WS-COUNT
+002150     END-IF
+002160     MOVE SPACES TO PL-LINE
+002170     WRITE CTB1PL-LINE
+002180     .
+002190 3200-EXIT.
+002200     EXIT.
+002210*
+002220 3210-PRINT-ZERO-SLOT.
+002230     IF RC-PERIOD-TOTAL(RC-PERIOD-IDX) = 0
+002240         MOVE SPACES TO PL-LINE
+002250         MOVE RC-PERIOD-IDX TO WS-HDR-INDEX-VALUE
+002260         STRING '  SLOT ' DELIMITED BY SIZE
+002270                 WS-HDR-INDEX-VALUE DELIMITED BY SIZE
+002280             INTO PL-LINE
+002290         WRITE CTB1PL-LINE
+002300     END-IF
+002310     .
+002320 3210-EXIT.
+002330     EXIT.
+002340*
+002350 3300-PRINT-TOP-TEN.
+002360     MOVE SPACES TO PL-LINE
+002370     MOVE 'TOP TEN SLOTS BY VOLUME' TO PL-LINE
+002380     WRITE CTB1PL-LINE
+002390     IF WS-TOP10-FILLED-CNT = 0
+002400         MOVE SPACES TO PL-LINE
+002410         MOVE '  NONE' TO PL-LINE
+002420         WRITE CTB1PL-LINE
+002430     ELSE
+002440         PERFORM 3310-PRINT-TOP10-ENTRY THRU 3310-EXIT
+002450             VARYING WS-TOP10-IDX FROM 1 BY 1
+002460             UNTIL WS-TOP10-IDX > WS-TOP10-FILLED-CNT
+002470     END-IF
+002480     MOVE SPACES TO PL-LINE
+002490     WRITE CTB1PL-LINE
+002500     .
+002510 3300-EXIT.
+002520     EXIT.
+002530*
+002540 3310-PRINT-TOP10-ENTRY.
+002550     MOVE SPACES TO PL-LINE
+002560     SET WS-HDR-RANK-NUM TO WS-TOP10-IDX
+002565     MOVE WS-HDR-RANK-NUM TO WS-HDR-RANK
+002570     MOVE T10-INDEX-VALUE(WS-TOP10-IDX) TO WS-HDR-INDEX-VALUE
+002580     MOVE T10-PERIOD-TOTAL(WS-TOP10-IDX) TO WS-HDR-PERIOD-TOTAL
+002590     STRING '  RANK ' DELIMITED BY SIZE
+002600             WS-HDR-RANK DELIMITED BY SIZE
+002610             ' - SLOT ' DELIMITED BY SIZE
+002620             WS-HDR-INDEX-VALUE DELIMITED BY SIZE
+002630             ' - COUNT ' DELIMITED BY SIZE
+002640             WS-HDR-PERIOD-TOTAL DELIMITED BY SIZE
+002650         INTO PL-LINE
+002660     WRITE CTB1PL-LINE
+002670     .
+002680 3310-EXIT.
+002690     EXIT.
+002700*
+002710 3400-PRINT-FOOTER.
+002720     MOVE SPACES TO PL-LINE
+002730     STRING 'CONTROL TOTAL - WS-COUNT = ' DELIMITED BY SIZE
+002740             WS-COUNT DELIMITED BY SIZE
+002750         INTO PL-LINE
+002760     WRITE CTB1PL-LINE
+002770     .
+002780 3400-EXIT.
+002790     EXIT.
+002800*
+002810******************************************************************
+002820*    9000-TERMINATE                                               *
+002830******************************************************************
+002840 9000-TERMINATE.
+002850     CLOSE RESTART-FILE
+002860     CLOSE SLOT-RPT
+002870     DISPLAY 'CTB200I - END OF RUN.  ZERO SLOTS = '
+002880         WS-ZERO-SLOT-CNT ', WS-COUNT = ' WS-COUNT
+002890     .
+002900 9000-EXIT.
+002910     EXIT.
