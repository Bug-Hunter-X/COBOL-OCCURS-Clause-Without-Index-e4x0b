@@ -0,0 +1,845 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTB100.
+000030 AUTHOR. D L MERRIMAN.
+000040 INSTALLATION. DAILY LEDGER OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                *
+000090*   PROGRAM      CTB100                                         *
+000100*   DESCRIPTION   BATCH POSTING PROGRAM.  READS THE DAILY        *
+000110*                 TRANSACTION FILE AND POSTS ONE COUNT PER       *
+000120*                 TRANSACTION INTO WS-ARRAY, KEYED BY THE        *
+000130*                 TRANSACTION'S SLOT NUMBER (WS-INDEX).          *
+000140*                                                                *
+000150*   MODIFICATION HISTORY                                        *
+000160*   ----------------------------------------------------------- *
+000170*   DATE       INIT  DESCRIPTION                                *
+000180*   ---------- ----  ---------------------------------------    *
+000190*   2026-08-09 DLM   ORIGINAL - REPLACED THE OLD FIXED 100-SLOT  *
+000200*                    WS-ARRAY POSTING SNIPPET WITH A FULL        *
+000210*                    PROGRAM BUILT AROUND THE VARIABLE-LENGTH    *
+000220*                    TABLE IN CTB1WS.  ADDED THE VOLUME WARNING  *
+000230*                    WHEN THE ITEM COUNT PASSES THE OLD 100-SLOT *
+000240*                    BASELINE.                                   *
+000250*   2026-08-09 DLM   ADDED 2100-VALIDATE-INDEX BOUNDS CHECKING   *
+000260*                    AND THE EXCEPTIONS REPORT SO A BAD INDEX    *
+000270*                    IS REJECTED INSTEAD OF ALLOWED TO ABEND.    *
+000280*   2026-08-09 DLM   ADDED RESTART CHECKPOINT/RECOVERY LOGIC SO  *
+000290*                    AN ABEND MID-RUN DOES NOT FORCE A FULL      *
+000300*                    REBUILD OF THE TABLE.                       *
+000305*   2026-08-09 DLM   POSTING NOW BREAKS EACH SLOT OUT BY BRANCH  *
+000306*                    CODE USING THE RESTRUCTURED WS-ARRAY.       *
+000307*   2026-08-09 DLM   ADDED THE AUDIT TRAIL FILE - EVERY POST TO  *
+000308*                    A BRANCH SLOT NOW APPENDS A BEFORE/AFTER    *
+000309*                    RECORD SO A SLOT'S HISTORY CAN BE TRACED.   *
+000311*   2026-08-09 DLM   ADDED CONTROL TOTAL RECONCILIATION AGAINST *
+000312*                    THE UPSTREAM BALANCING FILE, WITH A HARD   *
+000313*                    STOP AND A DISCREPANCY REPORT ON MISMATCH. *
+000314*   2026-08-09 DLM   REFRESHES A KEYED SLOT FILE AT EVERY       *
+000315*                    CHECKPOINT SO CTB300 CAN BROWSE AND        *
+000316*                    CORRECT ONE PERIOD/BRANCH SLOT ONLINE.     *
+000317*   2026-08-09 DLM   ADDED THE END-OF-RUN ZERO/DUPLICATE SCAN   *
+000318*                    THAT FLAGS A SHORT FEED WHEN TOO HIGH A     *
+000319*                    PERCENTAGE OF SLOTS CAME IN EMPTY.          *
+000321*   2026-08-09 DLM   RESTART NOW SKIPS THE TRANS-FILE RECORDS    *
+000322*                    ALREADY POSTED AS OF THE LAST CHECKPOINT    *
+000323*                    INSTEAD OF REPROCESSING FROM RECORD 1, AND  *
+000324*                    MERGES ANY CTB300 ONLINE CORRECTIONS FOUND  *
+000325*                    IN CTBSLOT BACK INTO THE RESTORED TABLE.    *
+000326*                    GROWING THE TABLE PAST A GAP NOW CLEARS     *
+000327*                    EVERY NEWLY VISIBLE SLOT, NOT JUST THE TOP  *
+000328*                    ONE.  A FULL PER-PERIOD BRANCH TABLE IS     *
+000329*                    NOW REJECTED TO THE EXCEPTIONS REPORT       *
+000330*                    RATHER THAN OVERWRITING AN EXISTING BRANCH. *
+000331*                    RECONCILIATION NOW COMPARES AGAINST THE     *
+000332*                    NEW WS-POST-COUNT TRANSACTION TALLY RATHER  *
+000333*                    THAN WS-COUNT.  TRANS-FILE AND EXCEPT-RPT   *
+000334*                    OPENS ARE NOW STATUS-CHECKED LIKE THE REST. *
+000335*   2026-08-09 DLM   8100-WRITE-CHECKPOINT NOW CLOSES AND        *
+000336*                    REOPENS RESTART-FILE FOR OUTPUT BEFORE      *
+000337*                    EVERY CHECKPOINT WRITE SO THE FILE NEVER    *
+000338*                    HOLDS MORE THAN THE ONE LATEST RECORD.      *
+000339*                    CORRECTED THE RESTART RECORD'S VARYING      *
+000340*                    LENGTH BOUNDS TO MATCH ITS ACTUAL LAYOUT,   *
+000341*                    MOVED THE PERIOD INDEX SET IN 2000-PROCESS- *
+000342*                    TRANS UNTIL AFTER THE INDEX PASSES BOUNDS   *
+000343*                    CHECKING, AND ADDED A STATUS CHECK ON THE   *
+000344*                    DISCREPANCY REPORT'S OPEN.                  *
+000345*   2026-08-09 DLM   7000-SCAN-FOR-SHORT-FEED NOW FORCES THE     *
+000346*                    ZERO-SLOT PERCENTAGE TO 100 WHEN WS-COUNT   *
+000347*                    IS ZERO SO A COMPLETELY EMPTY FEED IS       *
+000348*                    FLAGGED AS A SHORT FEED INSTEAD OF SILENTLY *
+000349*                    PASSING THE THRESHOLD CHECK.                *
+000310*                                                                *
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-TRANS-STATUS.
+000420*
+000430     SELECT EXCEPT-RPT ASSIGN TO "EXCPRPT"
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-EXCEPT-STATUS.
+000460*
+000470     SELECT RESTART-FILE ASSIGN TO "CTBRSTRT"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-RESTART-STATUS.
+000495*
+000496     SELECT AUDIT-FILE ASSIGN TO "CTBAUDIT"
+000497         ORGANIZATION IS SEQUENTIAL
+000498         FILE STATUS IS WS-AUDIT-STATUS.
+000499*
+000501     SELECT CONTROL-FILE ASSIGN TO "CTBCTRL"
+000502         ORGANIZATION IS SEQUENTIAL
+000503         FILE STATUS IS WS-CONTROL-STATUS.
+000504*
+000505     SELECT DISCREP-RPT ASSIGN TO "CTBDISCR"
+000506         ORGANIZATION IS SEQUENTIAL
+000507         FILE STATUS IS WS-DISCREP-STATUS.
+000507*
+000507*    KEYED SLOT MAINTENANCE FILE - REFRESHED EVERY CHECKPOINT SO
+000507*    THE CTB300 ONLINE SCREEN CAN BROWSE AND CORRECT A SINGLE
+000507*    PERIOD/BRANCH SLOT WITHOUT LOADING THE WHOLE CHECKPOINT.
+000507     SELECT SLOT-FILE ASSIGN TO "CTBSLOT"
+000507         ORGANIZATION IS INDEXED
+000507         ACCESS MODE IS DYNAMIC
+000507         RECORD KEY IS SL-KEY
+000507         FILE STATUS IS WS-SLOT-STATUS.
+000508*
+000509 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  TRANS-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  TRANS-RECORD.
+000570     05  TR-INDEX-VALUE              PIC 9(5).
+000580     05  TR-BRANCH-CODE              PIC X(04).
+000590*
+000600 FD  EXCEPT-RPT
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY CTB1EX.
+000640*
+000650 FD  RESTART-FILE
+000660     LABEL RECORDS ARE STANDARD
+000670     RECORD IS VARYING IN SIZE FROM 193 TO 1429907 CHARACTERS
+000680         DEPENDING ON RC-COUNT.
+000690     COPY CTB1RC.
+000700*
+000701 FD  AUDIT-FILE
+000702     RECORDING MODE IS F
+000703     LABEL RECORDS ARE STANDARD.
+000704     COPY CTB1AU.
+000705*
+000706 FD  CONTROL-FILE
+000707     RECORDING MODE IS F
+000708     LABEL RECORDS ARE STANDARD.
+000709     COPY CTB1CT.
+000711*
+000712 FD  DISCREP-RPT
+000713     RECORDING MODE IS F
+000714     LABEL RECORDS ARE STANDARD.
+000715     COPY CTB1PL.
+000716*
+000717 FD  SLOT-FILE.
+000717     COPY CTB1SL.
+000717*
+000718 WORKING-STORAGE SECTION.
+000720     COPY CTB1WS.
+000730*
+000740 01  WS-FILE-STATUS-FIELDS.
+000750     05  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+000760     05  WS-EXCEPT-STATUS            PIC X(02) VALUE SPACES.
+000770     05  WS-RESTART-STATUS           PIC X(02) VALUE SPACES.
+000775     05  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000776     05  WS-CONTROL-STATUS           PIC X(02) VALUE SPACES.
+000777     05  WS-DISCREP-STATUS           PIC X(02) VALUE SPACES.
+000778     05  WS-SLOT-STATUS              PIC X(02) VALUE SPACES.
+000780*
+000790 01  WS-SWITCHES.
+000800     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000810         88  WS-EOF-YES                  VALUE 'Y'.
+000820         88  WS-EOF-NO                   VALUE 'N'.
+000830     05  WS-RESTART-FOUND-SW         PIC X(01) VALUE 'N'.
+000840         88  WS-RESTART-FILE-FOUND       VALUE 'Y'.
+000850         88  WS-RESTART-FILE-ABSENT      VALUE 'N'.
+000855     05  WS-RECONCILE-SW             PIC X(01) VALUE 'N'.
+000856         88  WS-RECONCILE-FAILED         VALUE 'Y'.
+000857         88  WS-RECONCILE-OK             VALUE 'N'.
+000860*
+000870 01  WS-TIMESTAMP-FIELDS.
+000880     05  WS-CURR-DATE                PIC 9(08).
+000890     05  WS-CURR-TIME                PIC 9(08).
+000900     05  WS-TIMESTAMP-OUT            PIC X(26) VALUE SPACES.
+000905*
+000906 01  WS-AUDIT-WORK-FIELDS.
+000907     05  WS-PRIOR-VALUE              PIC 9(3) VALUE 0.
+000908     05  WS-NEW-VALUE                PIC 9(3) VALUE 0.
+000910*
+000911*    RESTART SKIP-LOGIC AND GROWTH-GAP WORK FIELDS - NOT PART OF
+000912*    THE PERSISTED CHECKPOINT, JUST LOCAL SCRATCH FOR THIS RUN.
+000912 01  WS-RESTART-SKIP-FIELDS.
+000913     05  WS-TRANS-READ-COUNT         PIC 9(7) VALUE 0.
+000914     05  WS-SKIP-COUNT               PIC 9(7) VALUE 0.
+000915     05  WS-SKIP-IDX                 PIC 9(7) VALUE 0.
+000916     05  WS-OLD-COUNT                PIC 9(5) VALUE 0.
+000917*
+000920 PROCEDURE DIVISION.
+000930******************************************************************
+000940*    0000-MAINLINE                                               *
+000950******************************************************************
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000980     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+000990         UNTIL WS-EOF-YES
+001000     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001010     GOBACK.
+001020*
+001030******************************************************************
+001040*    1000-INITIALIZE                                             *
+001050******************************************************************
+001060 1000-INITIALIZE.
+001070     OPEN INPUT TRANS-FILE
+001071     IF WS-TRANS-STATUS NOT = '00'
+001072         DISPLAY 'CTB100A - TRANS-FILE WOULD NOT OPEN - STATUS = '
+001073             WS-TRANS-STATUS
+001074         MOVE 16 TO RETURN-CODE
+001075         GOBACK
+001076     END-IF
+001080     OPEN OUTPUT EXCEPT-RPT
+001081     IF WS-EXCEPT-STATUS NOT = '00'
+001082         DISPLAY 'CTB100A - EXCEPT-RPT WOULD NOT OPEN - STATUS = '
+001083             WS-EXCEPT-STATUS
+001084         MOVE 16 TO RETURN-CODE
+001085         GOBACK
+001086     END-IF
+001085     OPEN EXTEND AUDIT-FILE
+001086     IF WS-AUDIT-STATUS NOT = '00'
+001087         OPEN OUTPUT AUDIT-FILE
+001088     END-IF
+001089     OPEN I-O SLOT-FILE
+001089     IF WS-SLOT-STATUS NOT = '00'
+001089         OPEN OUTPUT SLOT-FILE
+001089         CLOSE SLOT-FILE
+001089         OPEN I-O SLOT-FILE
+001089     END-IF
+001090     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT
+001091     IF WS-RESTART-RUN
+001092         PERFORM 1250-SKIP-TRANS-RECORDS THRU 1250-EXIT
+001093             VARYING WS-SKIP-IDX FROM 1 BY 1
+001094             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+001095                 OR WS-EOF-YES
+001096     END-IF
+001100     PERFORM 1300-READ-TRANS THRU 1300-EXIT
+001110     .
+001120 1000-EXIT.
+001130     EXIT.
+001140*
+001150******************************************************************
+001160*    1100-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR   *
+001170*                         RUN THAT DID NOT COMPLETE.              *
+001180******************************************************************
+001190 1100-CHECK-RESTART.
+001200     OPEN INPUT RESTART-FILE
+001210     IF WS-RESTART-STATUS = '00'
+001220         SET WS-RESTART-FILE-FOUND TO TRUE
+001230         SET WS-RESTART-RUN TO TRUE
+001240         PERFORM 1200-READ-RESTART-FILE THRU 1200-EXIT
+001250         CLOSE RESTART-FILE
+001260     ELSE
+001270         SET WS-RESTART-FILE-ABSENT TO TRUE
+001280         SET WS-NORMAL-RUN TO TRUE
+001290     END-IF
+001300     OPEN OUTPUT RESTART-FILE
+001310     .
+001320 1100-EXIT.
+001330     EXIT.
+001340*
+001350******************************************************************
+001360*    1200-READ-RESTART-FILE - RESTORE WS-COUNT AND WS-ARRAY FROM  *
+001370*                             THE LAST CHECKPOINT SO THE RUN      *
+001380*                             RESUMES INSTEAD OF REBUILDING.      *
+001390******************************************************************
+001400 1200-READ-RESTART-FILE.
+001410     READ RESTART-FILE
+001420         AT END
+001430             SET WS-RESTART-FILE-ABSENT TO TRUE
+001440             SET WS-NORMAL-RUN TO TRUE
+001450     END-READ
+001460     IF WS-RESTART-FILE-FOUND
+001470         MOVE RC-COUNT TO WS-COUNT
+001480         MOVE RC-CHECKPOINT-INDEX TO WS-INDEX
+001481         MOVE RC-TRANS-READ-COUNT TO WS-SKIP-COUNT
+001482         MOVE RC-TRANS-READ-COUNT TO WS-TRANS-READ-COUNT
+001483         MOVE RC-POST-COUNT TO WS-POST-COUNT
+001490         PERFORM 1210-RESTORE-SLOT THRU 1210-EXIT
+001500             VARYING WS-PERIOD-IDX FROM 1 BY 1
+001510             UNTIL WS-PERIOD-IDX > WS-COUNT
+001520         DISPLAY 'CTB100I - RESTART RUN RESUMING AFTER SLOT '
+001530             WS-INDEX ', SKIPPING ' WS-SKIP-COUNT
+001531             ' ALREADY-POSTED TRANS RECORDS'
+001540     END-IF
+001550     .
+001560 1200-EXIT.
+001570     EXIT.
+001580*
+001590 1210-RESTORE-SLOT.
+001600     SET RC-PERIOD-IDX TO WS-PERIOD-IDX
+001610     MOVE RC-PERIOD-TOTAL(RC-PERIOD-IDX)
+001611         TO WS-PERIOD-TOTAL(WS-PERIOD-IDX)
+001612     PERFORM 1220-RESTORE-BRANCH THRU 1220-EXIT
+001613         VARYING WS-BRANCH-IDX FROM 1 BY 1
+001614         UNTIL WS-BRANCH-IDX > WS-MAX-BRANCHES
+001615     PERFORM 1230-RECOMPUTE-PERIOD-TOTAL THRU 1230-EXIT
+001620     .
+001630 1210-EXIT.
+001640     EXIT.
+001641*
+001642 1220-RESTORE-BRANCH.
+001643     SET RC-BRANCH-IDX TO WS-BRANCH-IDX
+001644     MOVE RC-BRANCH-CODE(RC-PERIOD-IDX RC-BRANCH-IDX)
+001645         TO WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+001646     MOVE RC-BRANCH-TOTAL(RC-PERIOD-IDX RC-BRANCH-IDX)
+001647         TO WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+001648     IF WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX) NOT = SPACES
+001649         PERFORM 1225-MERGE-SLOT-CORRECTION THRU 1225-EXIT
+001650     END-IF
+001650     .
+001649 1220-EXIT.
+001650     EXIT.
+001650*
+001651******************************************************************
+001652*    1225-MERGE-SLOT-CORRECTION - OVERLAY THE RESTORED BRANCH      *
+001653*                                 TOTAL WITH CTBSLOT'S VALUE SO AN *
+001654*                                 ONLINE CTB300 CORRECTION MADE    *
+001655*                                 AFTER THE LAST CHECKPOINT IS NOT *
+001656*                                 LOST ON A RESTART.                *
+001657******************************************************************
+001658 1225-MERGE-SLOT-CORRECTION.
+001659     MOVE WS-PERIOD-IDX TO SL-PERIOD-INDEX
+001660     MOVE WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+001660         TO SL-BRANCH-CODE
+001661     READ SLOT-FILE
+001662         INVALID KEY
+001663             CONTINUE
+001664         NOT INVALID KEY
+001665             MOVE SL-BRANCH-TOTAL
+001666                 TO WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+001667     END-READ
+001668     .
+001669 1225-EXIT.
+001670     EXIT.
+001671*
+001672******************************************************************
+001673*    1230-RECOMPUTE-PERIOD-TOTAL - AFTER A POSSIBLE CTBSLOT        *
+001674*                                  MERGE, THE PERIOD TOTAL IS      *
+001675*                                  RE-SUMMED FROM THE BRANCH       *
+001676*                                  TOTALS SO IT STAYS CONSISTENT.  *
+001677******************************************************************
+001678 1230-RECOMPUTE-PERIOD-TOTAL.
+001679     MOVE 0 TO WS-PERIOD-TOTAL(WS-PERIOD-IDX)
+001680     PERFORM 1235-ADD-BRANCH-TOTAL THRU 1235-EXIT
+001681         VARYING WS-BRANCH-IDX FROM 1 BY 1
+001682         UNTIL WS-BRANCH-IDX > WS-MAX-BRANCHES
+001683     .
+001684 1230-EXIT.
+001685     EXIT.
+001686*
+001687 1235-ADD-BRANCH-TOTAL.
+001688     ADD WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+001689         TO WS-PERIOD-TOTAL(WS-PERIOD-IDX)
+001690     .
+001691 1235-EXIT.
+001692     EXIT.
+001693*
+001694******************************************************************
+001695*    1250-SKIP-TRANS-RECORDS - ON A RESTART RUN, DISCARD THE       *
+001696*                              TRANS-FILE RECORDS ALREADY POSTED   *
+001697*                              AS OF THE LAST CHECKPOINT SO THEY   *
+001698*                              ARE NOT PROCESSED A SECOND TIME.    *
+001699******************************************************************
+001700 1250-SKIP-TRANS-RECORDS.
+001701     READ TRANS-FILE
+001702         AT END
+001703             SET WS-EOF-YES TO TRUE
+001704     END-READ
+001705     .
+001706 1250-EXIT.
+001707     EXIT.
+001708*
+001660******************************************************************
+001670*    1300-READ-TRANS                                             *
+001680******************************************************************
+001690 1300-READ-TRANS.
+001700     READ TRANS-FILE
+001710         AT END
+001720             SET WS-EOF-YES TO TRUE
+001730     END-READ
+001731     IF WS-EOF-NO
+001732         ADD 1 TO WS-TRANS-READ-COUNT
+001733     END-IF
+001740     .
+001750 1300-EXIT.
+001760     EXIT.
+001770*
+001780******************************************************************
+001790*    2000-PROCESS-TRANS - ONE TRANSACTION IN, ONE COUNT POSTED.   *
+001800******************************************************************
+001810 2000-PROCESS-TRANS.
+001820     PERFORM 2050-GROW-TABLE THRU 2050-EXIT
+001830     MOVE TR-INDEX-VALUE TO WS-INDEX
+001840     PERFORM 2100-VALIDATE-INDEX THRU 2100-EXIT
+001850     IF WS-INDEX-VALID
+001855         SET WS-PERIOD-IDX TO WS-INDEX
+001860         PERFORM 2200-POST-UPDATE THRU 2200-EXIT
+001870     END-IF
+001880     PERFORM 1300-READ-TRANS THRU 1300-EXIT
+001890     .
+001900 2000-EXIT.
+001910     EXIT.
+001920*
+001930******************************************************************
+001940*    2050-GROW-TABLE - EXTEND WS-COUNT WHEN A NEW HIGH SLOT       *
+001950*                      ARRIVES, AND WARN WHEN VOLUME CROSSES THE  *
+001960*                      OLD 100-SLOT BASELINE.                     *
+001970******************************************************************
+001980 2050-GROW-TABLE.
+002000     IF TR-INDEX-VALUE > WS-COUNT
+002010         AND TR-INDEX-VALUE NOT > WS-MAX-PERIODS
+002015         MOVE WS-COUNT TO WS-OLD-COUNT
+002016         ADD 1 TO WS-OLD-COUNT
+002020         MOVE TR-INDEX-VALUE TO WS-COUNT
+002021         PERFORM 2052-CLEAR-NEW-SLOT THRU 2052-EXIT
+002022             VARYING WS-PERIOD-IDX FROM WS-OLD-COUNT BY 1
+002023             UNTIL WS-PERIOD-IDX > WS-COUNT
+002040         PERFORM 2060-CHECK-VOLUME-WARNING THRU 2060-EXIT
+002050     END-IF
+002060     .
+002070 2050-EXIT.
+002080     EXIT.
+002085*
+002086******************************************************************
+002087*    2052-CLEAR-NEW-SLOT - ZERO OUT ONE NEWLY VISIBLE PERIOD SLOT  *
+002088*                          AND ITS BRANCH TABLE.  PERFORMED FOR    *
+002089*                          EVERY SLOT FROM THE OLD WS-COUNT UP TO  *
+002090*                          THE NEW ONE SO A MULTI-SLOT JUMP DOES   *
+002091*                          NOT LEAVE GAP SLOTS UNINITIALIZED.      *
+002092******************************************************************
+002093 2052-CLEAR-NEW-SLOT.
+002094     MOVE 0 TO WS-PERIOD-TOTAL(WS-PERIOD-IDX)
+002095     PERFORM 2055-CLEAR-BRANCH-TABLE THRU 2055-EXIT
+002096         VARYING WS-BRANCH-IDX FROM 1 BY 1
+002097         UNTIL WS-BRANCH-IDX > WS-MAX-BRANCHES
+002098     .
+002099 2052-EXIT.
+002099     EXIT.
+002099*
+002086 2055-CLEAR-BRANCH-TABLE.
+002087     MOVE SPACES TO WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+002088     MOVE 0 TO WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+002089     .
+002090 2055-EXIT.
+002091     EXIT.
+002092*
+002100 2060-CHECK-VOLUME-WARNING.
+002110     IF WS-COUNT > WS-OLD-BASELINE-MAX AND WS-VOLUME-NORMAL
+002120         SET WS-VOLUME-OVER-BASELINE TO TRUE
+002130         DISPLAY 'CTB100W - ITEM COUNT ' WS-COUNT
+002140             ' HAS EXCEEDED THE PRIOR 100-SLOT BASELINE'
+002150     END-IF
+002160     .
+002170 2060-EXIT.
+002180     EXIT.
+002190*
+002200******************************************************************
+002210*    2100-VALIDATE-INDEX - SHARED BOUNDS CHECK.  EVERY READ OR    *
+002220*                         WRITE OF WS-ARRAY(WS-INDEX) GOES        *
+002230*                         THROUGH HERE FIRST SO A BAD INDEX IS    *
+002240*                         REJECTED TO THE EXCEPTIONS REPORT       *
+002250*                         INSTEAD OF ALLOWED TO ABEND.             *
+002260******************************************************************
+002270 2100-VALIDATE-INDEX.
+002280     SET WS-INDEX-VALID TO TRUE
+002290     IF WS-INDEX = 0
+002300         SET WS-INDEX-INVALID TO TRUE
+002310         ADD 1 TO WS-REJECT-ZERO-CNT
+002320         MOVE 'INDEX IS ZERO' TO EX-REASON
+002330     ELSE
+002340         IF WS-INDEX > WS-MAX-PERIODS
+002350             SET WS-INDEX-INVALID TO TRUE
+002360             ADD 1 TO WS-REJECT-HIGH-CNT
+002370             MOVE 'INDEX EXCEEDS TABLE UPPER BOUND' TO EX-REASON
+002380         ELSE
+002390             IF WS-INDEX > WS-COUNT
+002400                 SET WS-INDEX-INVALID TO TRUE
+002410                 ADD 1 TO WS-REJECT-HIGH-CNT
+002420                 MOVE 'INDEX EXCEEDS CURRENT ITEM COUNT'
+002430                     TO EX-REASON
+002440             END-IF
+002450         END-IF
+002460     END-IF
+002470     IF WS-INDEX-INVALID
+002480         PERFORM 2150-WRITE-EXCEPTION THRU 2150-EXIT
+002490     END-IF
+002500     .
+002510 2100-EXIT.
+002520     EXIT.
+002530*
+002540 2150-WRITE-EXCEPTION.
+002550     MOVE WS-INDEX TO EX-INDEX-VALUE
+002560     PERFORM 9500-BUILD-TIMESTAMP THRU 9500-EXIT
+002570     MOVE WS-TIMESTAMP-OUT TO EX-TIMESTAMP
+002580     WRITE CTB1EX-LINE
+002590     ADD 1 TO WS-REJECT-TOTAL-CNT
+002600     .
+002610 2150-EXIT.
+002620     EXIT.
+002630*
+002640******************************************************************
+002650*    2200-POST-UPDATE - ADD 1 TO THE BRANCH SLOT AND THE PERIOD   *
+002660*                       TOTAL, THEN CHECKPOINT ON THE CONFIGURED  *
+002670*                       INTERVAL.                                 *
+002675******************************************************************
+002680 2200-POST-UPDATE.
+002685     PERFORM 2210-FIND-BRANCH-SLOT THRU 2210-EXIT
+002686     IF WS-BRANCH-SLOT-OK
+002688         MOVE WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+002689             TO WS-PRIOR-VALUE
+002686         ADD 1 TO WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+002687         ADD 1 TO WS-PERIOD-TOTAL(WS-PERIOD-IDX)
+002687         ADD 1 TO WS-POST-COUNT
+002690         MOVE WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+002691             TO WS-NEW-VALUE
+002692         PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+002693     END-IF
+002700     ADD 1 TO WS-UPDATES-SINCE-CKPT
+002710     IF WS-UPDATES-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+002720         PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+002730         MOVE 0 TO WS-UPDATES-SINCE-CKPT
+002740     END-IF
+002750     .
+002760 2200-EXIT.
+002770     EXIT.
+002771*
+002772******************************************************************
+002773*    2210-FIND-BRANCH-SLOT - LOCATE TR-BRANCH-CODE WITHIN THE     *
+002774*                            CURRENT PERIOD'S BRANCH TABLE,       *
+002775*                            ADDING IT IF THIS IS ITS FIRST       *
+002776*                            APPEARANCE FOR THE SLOT.              *
+002777******************************************************************
+002778 2210-FIND-BRANCH-SLOT.
+002779     SET WS-BRANCH-SLOT-OK TO TRUE
+002779     SET WS-BRANCH-IDX TO 1
+002780     SEARCH WS-BRANCH-TABLE
+002781         AT END
+002782             PERFORM 2220-ADD-NEW-BRANCH THRU 2220-EXIT
+002783         WHEN WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+002784                 = TR-BRANCH-CODE
+002785             CONTINUE
+002786     END-SEARCH
+002787     .
+002788 2210-EXIT.
+002789     EXIT.
+002790*
+002791 2220-ADD-NEW-BRANCH.
+002792     SET WS-BRANCH-IDX TO 1
+002793     SEARCH WS-BRANCH-TABLE
+002794         AT END
+002795             SET WS-BRANCH-SLOT-FULL TO TRUE
+002796             PERFORM 2225-WRITE-BRANCH-OVERFLOW THRU 2225-EXIT
+002799         WHEN WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+002800                 = SPACES
+002801             MOVE TR-BRANCH-CODE
+002802                 TO WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+002803     END-SEARCH
+002804     .
+002805 2220-EXIT.
+002806     EXIT.
+002807*
+002808******************************************************************
+002809*    2225-WRITE-BRANCH-OVERFLOW - THE PERIOD'S BRANCH TABLE IS     *
+002810*                                 FULL OF DISTINCT BRANCH CODES -  *
+002811*                                 REJECT THE NEW CODE TO THE       *
+002812*                                 EXCEPTIONS REPORT RATHER THAN    *
+002813*                                 OVERWRITING AN EXISTING BRANCH.  *
+002814******************************************************************
+002815 2225-WRITE-BRANCH-OVERFLOW.
+002816     DISPLAY 'CTB100W - BRANCH TABLE FULL FOR SLOT ' WS-INDEX
+002817         ' - REJECTING ' TR-BRANCH-CODE
+002818     MOVE WS-INDEX TO EX-INDEX-VALUE
+002819     MOVE 'BRANCH TABLE FULL - REJECTED' TO EX-REASON
+002820     PERFORM 9500-BUILD-TIMESTAMP THRU 9500-EXIT
+002821     MOVE WS-TIMESTAMP-OUT TO EX-TIMESTAMP
+002822     WRITE CTB1EX-LINE
+002823     ADD 1 TO WS-REJECT-BRANCH-CNT
+002824     ADD 1 TO WS-REJECT-TOTAL-CNT
+002825     .
+002826 2225-EXIT.
+002827     EXIT.
+002828*
+002808******************************************************************
+002809*    5000-WRITE-AUDIT-RECORD - APPEND ONE ROW TO THE AUDIT TRAIL   *
+002810*                              FOR THE BRANCH SLOT JUST POSTED.    *
+002811******************************************************************
+002812 5000-WRITE-AUDIT-RECORD.
+002813     PERFORM 9500-BUILD-TIMESTAMP THRU 9500-EXIT
+002814     MOVE WS-TIMESTAMP-OUT TO AU-TIMESTAMP
+002815     MOVE 'CTB100' TO AU-PROGRAM-ID
+002816     SET AU-SOURCE-BATCH TO TRUE
+002817     MOVE SPACES TO AU-OPERATOR-ID
+002818     MOVE WS-INDEX TO AU-INDEX-VALUE
+002819     MOVE TR-BRANCH-CODE TO AU-BRANCH-CODE
+002820     MOVE WS-PRIOR-VALUE TO AU-PRIOR-VALUE
+002821     MOVE WS-NEW-VALUE TO AU-NEW-VALUE
+002822     SET AU-CHANGE-BATCH-POST TO TRUE
+002823     WRITE CTB1AU-AUDIT-RECORD
+002824     .
+002825 5000-EXIT.
+002826     EXIT.
+002827*
+002790******************************************************************
+002800*    8100-WRITE-CHECKPOINT - SNAPSHOT WS-COUNT AND WS-ARRAY TO    *
+002810*                            THE RESTART FILE.  THE FILE IS       *
+002812*                            CLOSED AND REOPENED FOR OUTPUT       *
+002813*                            IMMEDIATELY BEFORE THE WRITE SO IT   *
+002814*                            NEVER HOLDS MORE THAN THIS ONE       *
+002815*                            LATEST CHECKPOINT RECORD.            *
+002820******************************************************************
+002830 8100-WRITE-CHECKPOINT.
+002840     MOVE WS-COUNT TO RC-COUNT
+002850     MOVE WS-INDEX TO RC-CHECKPOINT-INDEX
+002851     MOVE WS-TRANS-READ-COUNT TO RC-TRANS-READ-COUNT
+002852     MOVE WS-POST-COUNT TO RC-POST-COUNT
+002860     PERFORM 9500-BUILD-TIMESTAMP THRU 9500-EXIT
+002870     MOVE WS-TIMESTAMP-OUT TO RC-CHECKPOINT-TIMESTAMP
+002880     PERFORM 8110-SAVE-SLOT THRU 8110-EXIT
+002890         VARYING WS-PERIOD-IDX FROM 1 BY 1
+002900         UNTIL WS-PERIOD-IDX > WS-COUNT
+002905     CLOSE RESTART-FILE
+002906     OPEN OUTPUT RESTART-FILE
+002910     WRITE CTB1RC-RESTART-RECORD
+002920     .
+002930 8100-EXIT.
+002940     EXIT.
+002950*
+002960 8110-SAVE-SLOT.
+002970     SET RC-PERIOD-IDX TO WS-PERIOD-IDX
+002971     MOVE WS-PERIOD-TOTAL(WS-PERIOD-IDX)
+002972         TO RC-PERIOD-TOTAL(RC-PERIOD-IDX)
+002973     PERFORM 8120-SAVE-BRANCH THRU 8120-EXIT
+002974         VARYING WS-BRANCH-IDX FROM 1 BY 1
+002975         UNTIL WS-BRANCH-IDX > WS-MAX-BRANCHES
+002990     .
+003000 8110-EXIT.
+003010     EXIT.
+003011*
+003012 8120-SAVE-BRANCH.
+003013     SET RC-BRANCH-IDX TO WS-BRANCH-IDX
+003014     MOVE WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+003015         TO RC-BRANCH-CODE(RC-PERIOD-IDX RC-BRANCH-IDX)
+003016     MOVE WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+003017         TO RC-BRANCH-TOTAL(RC-PERIOD-IDX RC-BRANCH-IDX)
+003017     IF WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX) NOT = SPACES
+003017         PERFORM 8130-SAVE-SLOT-FILE-ROW THRU 8130-EXIT
+003017     END-IF
+003018     .
+003019 8120-EXIT.
+003020     EXIT.
+003021*
+003022******************************************************************
+003023*    8130-SAVE-SLOT-FILE-ROW - REFRESH THE KEYED SLOT MAINTENANCE *
+003024*                              FILE ROW FOR CTB300 TO BROWSE.      *
+003025******************************************************************
+003026 8130-SAVE-SLOT-FILE-ROW.
+003027     MOVE WS-PERIOD-IDX TO SL-PERIOD-INDEX
+003028     MOVE WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+003029         TO SL-BRANCH-CODE
+003030     MOVE WS-PERIOD-TOTAL(WS-PERIOD-IDX) TO SL-PERIOD-TOTAL
+003031     MOVE WS-BRANCH-TOTAL(WS-PERIOD-IDX WS-BRANCH-IDX)
+003032         TO SL-BRANCH-TOTAL
+003033     REWRITE CTB1SL-SLOT-RECORD
+003034         INVALID KEY
+003035             WRITE CTB1SL-SLOT-RECORD
+003036     END-REWRITE
+003037     .
+003038 8130-EXIT.
+003039     EXIT.
+003040*
+003041******************************************************************
+003042*    9000-TERMINATE                                               *
+003050******************************************************************
+003060 9000-TERMINATE.
+003070     PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+003071     PERFORM 7000-SCAN-FOR-SHORT-FEED THRU 7000-EXIT
+003072     PERFORM 6000-RECONCILE-CONTROL-TOTAL THRU 6000-EXIT
+003080     CLOSE TRANS-FILE
+003090     CLOSE EXCEPT-RPT
+003100     CLOSE RESTART-FILE
+003105     CLOSE AUDIT-FILE
+003106     CLOSE SLOT-FILE
+003110     DISPLAY 'CTB100I - END OF RUN.  WS-COUNT = ' WS-COUNT
+003111         ', WS-POST-COUNT = ' WS-POST-COUNT
+003120     DISPLAY 'CTB100I - REJECTED UPDATE ATTEMPTS = '
+003130         WS-REJECT-TOTAL-CNT ' (ZERO INDEX = '
+003140         WS-REJECT-ZERO-CNT ', OUT OF RANGE = '
+003145         WS-REJECT-HIGH-CNT ', BRANCH TABLE FULL = '
+003150         WS-REJECT-BRANCH-CNT ')'
+003151     DISPLAY 'CTB100I - ZERO-COUNT SLOTS = ' WS-ZERO-SLOT-SCAN-CNT
+003152         ' (' WS-ZERO-SLOT-SCAN-PCT '% OF WS-COUNT), '
+003153         'DUPLICATE BRANCH CODES = ' WS-DUP-BRANCH-CNT
+003154     IF WS-SHORT-FEED-DETECTED
+003154         DISPLAY 'CTB100W - SHORT FEED SUSPECTED - ZERO-COUNT '
+003154             'SLOTS REACHED OR EXCEEDED THE '
+003154             WS-SHORT-FEED-THRESHOLD-PCT '% THRESHOLD'
+003154     END-IF
+003155     IF WS-RECONCILE-FAILED
+003156         DISPLAY 'CTB100A - CONTROL TOTAL RECONCILIATION FAILED'
+003157             ' - RETURN CODE SET TO 16'
+003158         MOVE 16 TO RETURN-CODE
+003159     END-IF
+003160     .
+003170 9000-EXIT.
+003180     EXIT.
+003190*
+003191******************************************************************
+003192*    6000-RECONCILE-CONTROL-TOTAL - COMPARE WS-COUNT AGAINST THE   *
+003193*                                   INDEPENDENT BALANCING FILE     *
+003194*                                   PRODUCED UPSTREAM.  A MISSING  *
+003195*                                   BALANCING FILE IS LOGGED AND   *
+003196*                                   SKIPPED (IT MAY NOT EXIST YET  *
+003197*                                   FOR THIS RUN DATE); A PRESENT  *
+003198*                                   BUT MISMATCHED FILE IS A HARD  *
+003199*                                   STOP.                          *
+003199*****************************************************************
+003200 6000-RECONCILE-CONTROL-TOTAL.
+003201     SET WS-RECONCILE-OK TO TRUE
+003202     OPEN INPUT CONTROL-FILE
+003203     IF WS-CONTROL-STATUS NOT = '00'
+003204         DISPLAY 'CTB100I - NO BALANCING FILE PRESENT - '
+003205             'RECONCILIATION SKIPPED'
+003206     ELSE
+003207         READ CONTROL-FILE
+003208             AT END
+003209                 DISPLAY 'CTB100I - BALANCING FILE IS EMPTY - '
+003210                     'RECONCILIATION SKIPPED'
+003211         END-READ
+003212         IF WS-CONTROL-STATUS = '00'
+003213             IF CT-CONTROL-TOTAL = WS-POST-COUNT
+003214                 DISPLAY 'CTB100I - CONTROL TOTAL RECONCILED - '
+003215                     WS-POST-COUNT
+003216             ELSE
+003217                 SET WS-RECONCILE-FAILED TO TRUE
+003218                 PERFORM 6100-WRITE-DISCREPANCY THRU 6100-EXIT
+003219             END-IF
+003220         END-IF
+003221         CLOSE CONTROL-FILE
+003222     END-IF
+003223     .
+003224 6000-EXIT.
+003225     EXIT.
+003226*
+003227******************************************************************
+003228*    6100-WRITE-DISCREPANCY - RECORD THE MISMATCH TO THE           *
+003229*                             DISCREPANCY REPORT FOR OPERATIONS.   *
+003230******************************************************************
+003231 6100-WRITE-DISCREPANCY.
+003232     OPEN OUTPUT DISCREP-RPT
+003232     IF WS-DISCREP-STATUS NOT = '00'
+003232         DISPLAY 'CTB100A - DISCREP-RPT OPEN FAILED - STATUS = '
+003232             WS-DISCREP-STATUS
+003232     ELSE
+003233         MOVE SPACES TO PL-LINE
+003234         STRING 'CONTROL TOTAL MISMATCH - BALANCING FILE = '
+003235                 DELIMITED BY SIZE
+003236                 CT-CONTROL-TOTAL DELIMITED BY SIZE
+003237                 ' - WS-POST-COUNT = ' DELIMITED BY SIZE
+003238                 WS-POST-COUNT DELIMITED BY SIZE
+003239             INTO PL-LINE
+003240         WRITE CTB1PL-LINE
+003241         CLOSE DISCREP-RPT
+003242     END-IF
+003242     .
+003243 6100-EXIT.
+003244     EXIT.
+003245*
+003246******************************************************************
+003247*    7000-SCAN-FOR-SHORT-FEED - WALK THE FINAL TABLE LOOKING FOR   *
+003248*                                ZERO-COUNT SLOTS AND DUPLICATE    *
+003249*                                BRANCH CODES WITHIN A SLOT,       *
+003250*                                THEN FLAG A SHORT FEED WHEN THE   *
+003251*                                ZERO-SLOT PERCENTAGE MEETS OR      *
+003252*                                EXCEEDS THE CONFIGURED THRESHOLD.  *
+003253******************************************************************
+003254 7000-SCAN-FOR-SHORT-FEED.
+003255     MOVE 0 TO WS-ZERO-SLOT-SCAN-CNT
+003256     MOVE 0 TO WS-DUP-BRANCH-CNT
+003257     PERFORM 7100-CHECK-SLOT THRU 7100-EXIT
+003258         VARYING WS-PERIOD-IDX FROM 1 BY 1
+003259         UNTIL WS-PERIOD-IDX > WS-COUNT
+003260     IF WS-COUNT > 0
+003261         COMPUTE WS-ZERO-SLOT-SCAN-PCT =
+003262             (WS-ZERO-SLOT-SCAN-CNT * 100) / WS-COUNT
+003263     ELSE
+003263         MOVE 100 TO WS-ZERO-SLOT-SCAN-PCT
+003263     END-IF
+003264     IF WS-ZERO-SLOT-SCAN-PCT NOT < WS-SHORT-FEED-THRESHOLD-PCT
+003265         SET WS-SHORT-FEED-DETECTED TO TRUE
+003266     END-IF
+003267     .
+003268 7000-EXIT.
+003269     EXIT.
+003270*
+003271 7100-CHECK-SLOT.
+003272     IF WS-PERIOD-TOTAL(WS-PERIOD-IDX) = 0
+003273         ADD 1 TO WS-ZERO-SLOT-SCAN-CNT
+003274     END-IF
+003275     PERFORM 7200-CHECK-DUP-OUTER THRU 7200-EXIT
+003276         VARYING WS-BRANCH-IDX FROM 1 BY 1
+003277         UNTIL WS-BRANCH-IDX > WS-MAX-BRANCHES
+003278     .
+003279 7100-EXIT.
+003280     EXIT.
+003281*
+003282 7200-CHECK-DUP-OUTER.
+003283     IF WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX) NOT = SPACES
+003284         SET WS-BRANCH-IDX2 TO WS-BRANCH-IDX
+003285         SET WS-BRANCH-IDX2 UP BY 1
+003286         PERFORM 7300-CHECK-DUP-INNER THRU 7300-EXIT
+003287             UNTIL WS-BRANCH-IDX2 > WS-MAX-BRANCHES
+003288     END-IF
+003289     .
+003290 7200-EXIT.
+003291     EXIT.
+003292*
+003293 7300-CHECK-DUP-INNER.
+003294     IF WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX2)
+003295             = WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+003296         ADD 1 TO WS-DUP-BRANCH-CNT
+003297         DISPLAY 'CTB100W - DUPLICATE BRANCH CODE '
+003298             WS-BRANCH-CODE(WS-PERIOD-IDX WS-BRANCH-IDX)
+003299             ' FOUND IN SLOT ' WS-PERIOD-IDX
+003300     END-IF
+003301     SET WS-BRANCH-IDX2 UP BY 1
+003302     .
+003303 7300-EXIT.
+003304     EXIT.
+003305*
+003200******************************************************************
+003210*    9500-BUILD-TIMESTAMP                                        *
+003220******************************************************************
+003230 9500-BUILD-TIMESTAMP.
+003240     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+003250     ACCEPT WS-CURR-TIME FROM TIME
+003260     STRING WS-CURR-DATE DELIMITED BY SIZE
+003270             '-' DELIMITED BY SIZE
+003280             WS-CURR-TIME DELIMITED BY SIZE
+003290         INTO WS-TIMESTAMP-OUT
+003300     .
+003310 9500-EXIT.
+003320     EXIT.
