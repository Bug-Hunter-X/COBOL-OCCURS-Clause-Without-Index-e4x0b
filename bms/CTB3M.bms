@@ -0,0 +1,42 @@
+***********************************************************************
+*  MAPSET       CTB3MS                                                *
+*  MAP          CTB3M                                                 *
+*  DESCRIPTION  SLOT MAINTENANCE SCREEN FOR CTB300.  OPERATOR KEYS IN *
+*               A PERIOD/BRANCH KEY, THE SCREEN SHOWS THE CURRENT     *
+*               TOTALS, AND PF5 POSTS A CORRECTED BRANCH TOTAL.       *
+*  MODIFICATION HISTORY                                               *
+*  DATE       INIT  DESCRIPTION                                       *
+*  ---------- ----  ----------------------------------------------    *
+*  2026-08-09 DLM   ORIGINAL.                                         *
+***********************************************************************
+CTB3MS   DFHMSD TYPE=&SYSPARM,MODE=INOUT,LANG=COBOL,CTRL=FREEKB,       X
+               STORAGE=AUTO,TIOAPFX=YES
+*
+CTB3M    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=40,ATTRB=(PROT,BRT),                 X
+               INITIAL='CTB300 - COUNTER TABLE SLOT MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=15,ATTRB=(PROT),                     X
+               INITIAL='PERIOD NUMBER :'
+PERIOD   DFHMDF POS=(3,17),LENGTH=5,ATTRB=(NUM,UNPROT,IC)
+*
+         DFHMDF POS=(4,1),LENGTH=15,ATTRB=(PROT),                     X
+               INITIAL='BRANCH CODE   :'
+BRCODE   DFHMDF POS=(4,17),LENGTH=4,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(6,1),LENGTH=15,ATTRB=(PROT),                     X
+               INITIAL='PERIOD TOTAL  :'
+PERTOT   DFHMDF POS=(6,17),LENGTH=3,ATTRB=(PROT)
+*
+         DFHMDF POS=(7,1),LENGTH=15,ATTRB=(PROT),                     X
+               INITIAL='BRANCH TOTAL  :'
+NEWTOT   DFHMDF POS=(7,17),LENGTH=3,ATTRB=(NUM,UNPROT)
+*
+MSG      DFHMDF POS=(22,1),LENGTH=60,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=45,ATTRB=(PROT),                    X
+               INITIAL='PF3=EXIT  PF5=SAVE CORRECTION  ENTER=BROWSE'
+*
+         DFHMSD TYPE=FINAL
+         END
