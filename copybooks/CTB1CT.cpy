@@ -0,0 +1,14 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1CT                                        *
+000030*   DESCRIPTION    UPSTREAM BALANCING/CONTROL FILE RECORD USED   *
+000040*                  BY 6100-RECONCILE-CONTROL-TOTAL TO CHECK      *
+000050*                  WS-COUNT AGAINST AN INDEPENDENT SOURCE.       *
+000060*   MODIFICATION HISTORY                                        *
+000070*   DATE       INIT  DESCRIPTION                                *
+000080*   ---------- ----  ---------------------------------------    *
+000090*   2026-08-09 DLM   ORIGINAL.                                   *
+000100******************************************************************
+000110 01  CTB1CT-CONTROL-RECORD.
+000120     05  CT-RUN-DATE                 PIC X(08).
+000130     05  CT-CONTROL-TOTAL            PIC 9(9).
+000140     05  FILLER                      PIC X(63).
