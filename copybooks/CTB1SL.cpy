@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1SL                                        *
+000030*   DESCRIPTION    ONE ROW PER PERIOD/BRANCH COMBINATION, HELD   *
+000040*                  IN A KEYED FILE SO CTB300 CAN BROWSE AND      *
+000050*                  CORRECT AN INDIVIDUAL SLOT WITHOUT LOADING    *
+000060*                  THE WHOLE CHECKPOINT RECORD.  REFRESHED FROM  *
+000070*                  WS-ARRAY BY CTB100 AT EVERY CHECKPOINT.       *
+000080*   MODIFICATION HISTORY                                        *
+000090*   DATE       INIT  DESCRIPTION                                *
+000100*   ---------- ----  ---------------------------------------    *
+000110*   2026-08-09 DLM   ORIGINAL.                                   *
+000120******************************************************************
+000130 01  CTB1SL-SLOT-RECORD.
+000140     05  SL-KEY.
+000150         10  SL-PERIOD-INDEX         PIC 9(5).
+000160         10  SL-BRANCH-CODE          PIC X(04).
+000170     05  SL-PERIOD-TOTAL             PIC 9(3).
+000180     05  SL-BRANCH-TOTAL             PIC 9(3).
+000190     05  FILLER                      PIC X(10) VALUE SPACES.
