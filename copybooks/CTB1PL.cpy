@@ -0,0 +1,11 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1PL                                        *
+000030*   DESCRIPTION    GENERIC 132-BYTE PRINT LINE USED BY CTB200    *
+000040*                  TO BUILD THE EXCEPTION REPORT.                *
+000050*   MODIFICATION HISTORY                                        *
+000060*   DATE       INIT  DESCRIPTION                                *
+000070*   ---------- ----  ---------------------------------------    *
+000080*   2026-08-09 DLM   ORIGINAL.                                   *
+000090******************************************************************
+000100 01  CTB1PL-LINE.
+000110     05  PL-LINE                     PIC X(132) VALUE SPACES.
