@@ -0,0 +1,108 @@
+000010******************************************************************
+000020*                                                                *
+000030*   COPYBOOK      CTB1WS                                        *
+000040*   DESCRIPTION    WORKING STORAGE DATA AREA FOR THE COUNTER     *
+000050*                  TABLE (WS-ARRAY) SHARED BY THE CTB100 SUITE   *
+000060*                  OF PROGRAMS.  INCLUDED BY CTB100, CTB200,     *
+000070*                  CTB300 AND CTB400 SO EVERY PROGRAM THAT       *
+000080*                  TOUCHES THE TABLE SEES THE SAME LAYOUT.       *
+000090*                                                                *
+000100*   MODIFICATION HISTORY                                        *
+000110*   ----------------------------------------------------------- *
+000120*   DATE       INIT  DESCRIPTION                                *
+000130*   ---------- ----  ---------------------------------------    *
+000140*   2026-08-09 DLM   ORIGINAL - TABLE MADE VARIABLE LENGTH VIA   *
+000150*                    AN ODO KEYED ON WS-COUNT SO A HEAVY DAY NO  *
+000160*                    LONGER ABENDS OR SILENTLY LOSES ROWS PAST   *
+000170*                    THE OLD 100-SLOT CEILING.                  *
+000180*   2026-08-09 DLM   ADDED WS-INDEX AND THE BOUNDS-CHECK REJECT  *
+000190*                    COUNTERS USED BY 2100-VALIDATE-INDEX.       *
+000200*   2026-08-09 DLM   ADDED RESTART CHECKPOINT CONTROLS.          *
+000205*   2026-08-09 DLM   ARRAY RESTRUCTURED - EACH PERIOD SLOT NOW   *
+000206*                    CARRIES A PER-BRANCH BREAKDOWN TABLE UNDER  *
+000207*                    IT.  WS-PERIOD-TOTAL TAKES OVER THE ROLE    *
+000208*                    THE FLAT WS-ARRAY(WS-INDEX) COUNTER USED TO *
+000209*                    PLAY, SO EXISTING POSTING LOGIC IS A ONE-   *
+000212*                    FOR-ONE RENAME.  WS-COUNT REMAINS THE       *
+000213*                    SHOP-WIDE GRAND TOTAL OF POPULATED SLOTS.   *
+000214*   2026-08-09 DLM   ADDED THE SHORT-FEED SCAN CONTROLS AND A     *
+000215*                    SECOND BRANCH-TABLE INDEX FOR THE DUPLICATE  *
+000216*                    BRANCH-CODE CHECK AT END OF RUN.             *
+000217*   2026-08-09 DLM   ADDED WS-POST-COUNT.  WS-COUNT SIZES THE     *
+000218*                    ODO TABLE (HIGHEST SLOT NUMBER SEEN) AND     *
+000219*                    CANNOT ALSO BE A TRANSACTION TALLY ONCE A    *
+000220*                    SLOT CAN TAKE MORE THAN ONE POST, SO THE     *
+000221*                    UPSTREAM BALANCING FIGURE IS RECONCILED      *
+000222*                    AGAINST WS-POST-COUNT INSTEAD.  DROPPED THE  *
+000223*                    UNUSED WS-BRANCH-INDEX.                      *
+000224*   2026-08-09 DLM   ADDED WS-BRANCH-SLOT-SW SO A FULL PER-PERIOD *
+000225*                    BRANCH TABLE CAN BE REJECTED TO THE          *
+000226*                    EXCEPTIONS REPORT INSTEAD OF OVERWRITING AN  *
+000227*                    EXISTING BRANCH'S DATA.  ADDED                *
+000228*                    WS-REJECT-BRANCH-CNT TO COUNT THOSE REJECTS. *
+000211*                                                                *
+000220******************************************************************
+000230 01  WS-DATA-AREA.
+000240     05  WS-COUNT                    PIC 9(5) VALUE 0.
+000250     05  WS-OLD-BASELINE-MAX         PIC 9(5) VALUE 00100.
+000260     05  WS-VOLUME-SW                PIC X(01) VALUE 'N'.
+000270         88  WS-VOLUME-OVER-BASELINE     VALUE 'Y'.
+000280         88  WS-VOLUME-NORMAL            VALUE 'N'.
+000290*        MAXIMUM NUMBER OF SLOTS THE TABLE MAY GROW TO ON THE
+000300*        HEAVIEST DAY WE STILL EXPECT TO RUN.
+000310     05  WS-MAX-PERIODS              PIC 9(5) VALUE 09999.
+000315*        MAXIMUM NUMBER OF BRANCH SLOTS TRACKED WITHIN A SINGLE
+000316*        PERIOD ENTRY.
+000317     05  WS-MAX-BRANCHES             PIC 9(3) VALUE 020.
+000318     05  WS-INDEX                    PIC 9(5).
+000330*
+000340*    BOUNDS-CHECK REJECT COUNTERS FOR 2100-VALIDATE-INDEX.
+000350     05  WS-VALIDATE-SW              PIC X(01) VALUE 'N'.
+000360         88  WS-INDEX-VALID              VALUE 'Y'.
+000370         88  WS-INDEX-INVALID            VALUE 'N'.
+000375     05  WS-BRANCH-SLOT-SW           PIC X(01) VALUE 'Y'.
+000376         88  WS-BRANCH-SLOT-OK           VALUE 'Y'.
+000377         88  WS-BRANCH-SLOT-FULL         VALUE 'N'.
+000380     05  WS-REJECT-TOTALS.
+000390         10  WS-REJECT-ZERO-CNT      PIC 9(7) VALUE 0.
+000400         10  WS-REJECT-HIGH-CNT      PIC 9(7) VALUE 0.
+000405         10  WS-REJECT-BRANCH-CNT    PIC 9(7) VALUE 0.
+000410         10  WS-REJECT-TOTAL-CNT     PIC 9(7) VALUE 0.
+000420*
+000430*    RESTART CHECKPOINT CONTROLS.
+000440     05  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 00050.
+000450     05  WS-UPDATES-SINCE-CKPT       PIC 9(5) VALUE 0.
+000460     05  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+000470         88  WS-RESTART-RUN              VALUE 'Y'.
+000480         88  WS-NORMAL-RUN               VALUE 'N'.
+000481*
+000482*    END-OF-RUN ZERO/DUPLICATE SCAN CONTROLS.  A FEED IS CONSIDERED
+000483*    SHORT WHEN THE PERCENTAGE OF ZERO-COUNT PERIOD SLOTS MEETS OR
+000484*    EXCEEDS WS-SHORT-FEED-THRESHOLD-PCT.
+000485     05  WS-SHORT-FEED-THRESHOLD-PCT PIC 9(3) VALUE 010.
+000486     05  WS-SHORT-FEED-SW            PIC X(01) VALUE 'N'.
+000487         88  WS-SHORT-FEED-DETECTED      VALUE 'Y'.
+000488         88  WS-SHORT-FEED-NOT-DETECTED  VALUE 'N'.
+000489     05  WS-ZERO-SLOT-SCAN-CNT       PIC 9(5) VALUE 0.
+000490     05  WS-ZERO-SLOT-SCAN-PCT       PIC 9(3) VALUE 0.
+000491     05  WS-DUP-BRANCH-CNT           PIC 9(5) VALUE 0.
+000492*
+000493*    TRUE COUNT OF TRANSACTIONS POSTED, KEPT SEPARATE FROM
+000494*    WS-COUNT (WHICH ONLY SIZES THE ODO TABLE) SO A PERIOD SLOT
+000495*    TAKING MORE THAN ONE POST DOESN'T UNDERSTATE THE RECONCILED
+000496*    VOLUME.
+000497     05  WS-POST-COUNT               PIC 9(7) VALUE 0.
+000498*
+000500*    THE COUNTER TABLE ITSELF, VARIABLE LENGTH (DRIVEN BY
+000510*    WS-COUNT) SO IT GROWS PAST THE OLD 100-SLOT CEILING ON A
+000520*    HEAVY DAY INSTEAD OF ABENDING OR LOSING DATA.  EACH PERIOD
+000521*    SLOT CARRIES ITS OWN BRANCH BREAKDOWN, WITH WS-PERIOD-TOTAL
+000522*    HOLDING THE SLOT'S GRAND TOTAL ACROSS ALL BRANCHES.
+000530     05  WS-ARRAY OCCURS 1 TO 9999 TIMES
+000540                  DEPENDING ON WS-COUNT
+000550                  INDEXED BY WS-PERIOD-IDX.
+000551         10  WS-PERIOD-TOTAL         PIC 9(3) VALUE 0.
+000552         10  WS-BRANCH-TABLE OCCURS 20 TIMES
+000553                     INDEXED BY WS-BRANCH-IDX WS-BRANCH-IDX2.
+000554             15  WS-BRANCH-CODE      PIC X(04) VALUE SPACES.
+000555             15  WS-BRANCH-TOTAL     PIC 9(3) VALUE 0.
