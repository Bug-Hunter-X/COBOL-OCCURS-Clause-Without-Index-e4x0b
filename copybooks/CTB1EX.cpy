@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1EX                                        *
+000030*   DESCRIPTION    PRINT LINE FOR THE BOUNDS-CHECK EXCEPTIONS    *
+000040*                  REPORT WRITTEN BY 2100-VALIDATE-INDEX WHEN AN *
+000050*                  UPDATE ATTEMPT IS REJECTED.                   *
+000060*   MODIFICATION HISTORY                                        *
+000070*   DATE       INIT  DESCRIPTION                                *
+000080*   ---------- ----  ---------------------------------------    *
+000090*   2026-08-09 DLM   ORIGINAL.                                   *
+000100******************************************************************
+000110 01  CTB1EX-LINE.
+000120     05  EX-INDEX-VALUE          PIC ZZZZ9.
+000130     05  FILLER                  PIC X(02) VALUE SPACES.
+000140     05  EX-REASON               PIC X(30) VALUE SPACES.
+000150     05  FILLER                  PIC X(02) VALUE SPACES.
+000160     05  EX-TIMESTAMP            PIC X(26) VALUE SPACES.
+000170     05  FILLER                  PIC X(45) VALUE SPACES.
