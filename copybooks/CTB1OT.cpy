@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1OT                                        *
+000030*   DESCRIPTION    FIXED-WIDTH NIGHTLY EXTRACT RECORDS PICKED    *
+000040*                  UP BY THE DOWNSTREAM REPORTING JOB.  ONE      *
+000050*                  DETAIL RECORD PER POPULATED SLOT, PLUS A      *
+000060*                  SINGLE TRAILER RECORD CARRYING WS-COUNT AS    *
+000070*                  THE RECORD COUNT.                             *
+000080*   MODIFICATION HISTORY                                        *
+000090*   DATE       INIT  DESCRIPTION                                *
+000100*   ---------- ----  ---------------------------------------    *
+000110*   2026-08-09 DLM   ORIGINAL.                                   *
+000120******************************************************************
+000130 01  CTB1OT-DETAIL-RECORD.
+000140     05  OT-RECORD-TYPE              PIC X(01) VALUE 'D'.
+000150     05  OT-INDEX-VALUE              PIC 9(5).
+000160     05  OT-PERIOD-TOTAL             PIC 9(3).
+000170     05  FILLER                      PIC X(41) VALUE SPACES.
+000180*
+000190 01  CTB1OT-TRAILER-RECORD.
+000200     05  OT-RECORD-TYPE              PIC X(01) VALUE 'T'.
+000210     05  OT-RECORD-COUNT             PIC 9(5).
+000220     05  FILLER                      PIC X(44) VALUE SPACES.
