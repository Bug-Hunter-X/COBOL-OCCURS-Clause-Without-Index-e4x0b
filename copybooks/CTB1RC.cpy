@@ -0,0 +1,35 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1RC                                        *
+000030*   DESCRIPTION    RESTART/CHECKPOINT FILE RECORD.  WRITTEN BY   *
+000040*                  8100-WRITE-CHECKPOINT EVERY WS-CHECKPOINT-    *
+000050*                  INTERVAL UPDATES AND READ BACK BY             *
+000060*                  1200-READ-RESTART-FILE ON A RESTART RUN SO    *
+000070*                  THE TABLE DOES NOT HAVE TO BE REBUILT FROM    *
+000080*                  SLOT 1.                                       *
+000090*   MODIFICATION HISTORY                                        *
+000100*   DATE       INIT  DESCRIPTION                                *
+000110*   ---------- ----  ---------------------------------------    *
+000120*   2026-08-09 DLM   ORIGINAL.                                   *
+000130*   2026-08-09 DLM   ADDED BRANCH BREAKDOWN TO MATCH THE         *
+000140*                    TWO-LEVEL WS-ARRAY LAYOUT.                  *
+000141*   2026-08-09 DLM   ADDED RC-TRANS-READ-COUNT SO A RESTART RUN   *
+000142*                    CAN SKIP PAST TRANS-FILE RECORDS ALREADY     *
+000143*                    POSTED AS OF THE LAST CHECKPOINT INSTEAD OF  *
+000144*                    REPROCESSING FROM RECORD 1.  ADDED           *
+000145*                    RC-POST-COUNT TO CARRY THE TRUE POSTED-      *
+000146*                    TRANSACTION TALLY ACROSS A RESTART.          *
+000150******************************************************************
+000160 01  CTB1RC-RESTART-RECORD.
+000170     05  RC-COUNT                    PIC 9(5).
+000200     05  RC-CHECKPOINT-INDEX         PIC 9(5).
+000210     05  RC-CHECKPOINT-TIMESTAMP     PIC X(26).
+000211     05  RC-TRANS-READ-COUNT         PIC 9(7).
+000212     05  RC-POST-COUNT               PIC 9(7).
+000220     05  RC-ARRAY OCCURS 1 TO 9999 TIMES
+000230                  DEPENDING ON RC-COUNT
+000240                  INDEXED BY RC-PERIOD-IDX.
+000250         10  RC-PERIOD-TOTAL         PIC 9(3).
+000260         10  RC-BRANCH-TABLE OCCURS 20 TIMES
+000270                     INDEXED BY RC-BRANCH-IDX.
+000280             15  RC-BRANCH-CODE      PIC X(04).
+000290             15  RC-BRANCH-TOTAL     PIC 9(3).
