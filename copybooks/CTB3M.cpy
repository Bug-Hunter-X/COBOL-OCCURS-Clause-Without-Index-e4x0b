@@ -0,0 +1,101 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB3M                                         *
+000030*   DESCRIPTION    SYMBOLIC MAP FOR THE CTB300 SLOT MAINTENANCE  *
+000040*                  SCREEN, MAPSET CTB3MS, MAP CTB3M.  GENERATED  *
+000050*                  BY HAND TO MATCH THE BMS SOURCE IN            *
+000060*                  BMS/CTB3M.BMS - REGENERATE BOTH TOGETHER IF   *
+000070*                  EITHER CHANGES.                                *
+000080*   MODIFICATION HISTORY                                        *
+000090*   DATE       INIT  DESCRIPTION                                *
+000100*   ---------- ----  ---------------------------------------    *
+000110*   2026-08-09 DLM   ORIGINAL.                                   *
+000111*   2026-08-09 DLM   REBUILT CTB3MI/CTB3MO TO ACTUALLY MATCH THE  *
+000112*                    BMS FIELD LIST 1:1 - CTB3MI WAS MISSING THE  *
+000113*                    PERTOT AND MSG L/F/A/I GROUPS, AND CTB3MO    *
+000114*                    HAD NEWTOTO AND PERTOTO TRANSPOSED AGAINST   *
+000115*                    THE BMS ORDER (PERIOD, BRCODE, PERTOT,       *
+000116*                    NEWTOT, MSG).                                *
+000117*   2026-08-09 DLM   ADDED THE FILLER GROUPS FOR THE BMS MAP'S    *
+000118*                    UNNAMED FIELDS (THE TITLE LINE, THE FOUR     *
+000119*                    FIELD LABELS, AND THE FOOTER LINE) - THEY    *
+000120*                    STILL OCCUPY L/F/A/DATA BYTES IN THE REAL    *
+000121*                    TIOA EVEN THOUGH THEY HAVE NO SYMBOLIC NAME, *
+000122*                    AND CTB3MI/CTB3MO WERE SKIPPING RIGHT OVER   *
+000123*                    THEM.                                        *
+000130******************************************************************
+000140 01  CTB3MI.
+000150     05  FILLER                      PIC X(12).
+000160*    TITLE LINE (POS 1,1 LENGTH 40) - UNNAMED CONSTANT TEXT.
+000170     05  FILLER                      PIC S9(4) COMP.
+000180     05  FILLER                      PIC X.
+000190     05  FILLER                      PIC X(40).
+000200*    "PERIOD NUMBER :" LABEL (POS 3,1 LENGTH 15) - UNNAMED.
+000210     05  FILLER                      PIC S9(4) COMP.
+000220     05  FILLER                      PIC X.
+000230     05  FILLER                      PIC X(15).
+000240     05  PERIODL                     PIC S9(4) COMP.
+000250     05  PERIODF                     PIC X.
+000260     05  FILLER REDEFINES PERIODF.
+000270         10  PERIODA                 PIC X.
+000280     05  PERIODI                     PIC 9(05).
+000290*    "BRANCH CODE   :" LABEL (POS 4,1 LENGTH 15) - UNNAMED.
+000300     05  FILLER                      PIC S9(4) COMP.
+000310     05  FILLER                      PIC X.
+000320     05  FILLER                      PIC X(15).
+000330     05  BRCODEL                     PIC S9(4) COMP.
+000340     05  BRCODEF                     PIC X.
+000350     05  FILLER REDEFINES BRCODEF.
+000360         10  BRCODEA                 PIC X.
+000370     05  BRCODEI                     PIC X(04).
+000380*    "PERIOD TOTAL  :" LABEL (POS 6,1 LENGTH 15) - UNNAMED.
+000390     05  FILLER                      PIC S9(4) COMP.
+000400     05  FILLER                      PIC X.
+000410     05  FILLER                      PIC X(15).
+000420     05  PERTOTL                     PIC S9(4) COMP.
+000430     05  PERTOTF                     PIC X.
+000440     05  FILLER REDEFINES PERTOTF.
+000450         10  PERTOTA                 PIC X.
+000460     05  PERTOTI                     PIC X(03).
+000470*    "BRANCH TOTAL  :" LABEL (POS 7,1 LENGTH 15) - UNNAMED.
+000480     05  FILLER                      PIC S9(4) COMP.
+000490     05  FILLER                      PIC X.
+000500     05  FILLER                      PIC X(15).
+000510     05  NEWTOTL                     PIC S9(4) COMP.
+000520     05  NEWTOTF                     PIC X.
+000530     05  FILLER REDEFINES NEWTOTF.
+000540         10  NEWTOTA                 PIC X.
+000550     05  NEWTOTI                     PIC 9(03).
+000560     05  MSGL                        PIC S9(4) COMP.
+000570     05  MSGF                        PIC X.
+000580     05  FILLER REDEFINES MSGF.
+000590         10  MSGA                    PIC X.
+000600     05  MSGI                        PIC X(60).
+000610*    FOOTER LINE (POS 24,1 LENGTH 45) - UNNAMED CONSTANT TEXT.
+000620     05  FILLER                      PIC S9(4) COMP.
+000630     05  FILLER                      PIC X.
+000640     05  FILLER                      PIC X(45).
+000650*
+000660 01  CTB3MO REDEFINES CTB3MI.
+000670     05  FILLER                      PIC X(12).
+000680     05  FILLER                      PIC X(03).
+000690     05  FILLER                      PIC X(40).
+000700     05  FILLER                      PIC X(03).
+000710     05  FILLER                      PIC X(15).
+000720     05  FILLER                      PIC X(03).
+000730     05  PERIODO                     PIC 9(05).
+000740     05  FILLER                      PIC X(03).
+000750     05  FILLER                      PIC X(15).
+000760     05  FILLER                      PIC X(03).
+000770     05  BRCODEO                     PIC X(04).
+000780     05  FILLER                      PIC X(03).
+000790     05  FILLER                      PIC X(15).
+000800     05  FILLER                      PIC X(03).
+000810     05  PERTOTO                     PIC 9(03).
+000820     05  FILLER                      PIC X(03).
+000830     05  FILLER                      PIC X(15).
+000840     05  FILLER                      PIC X(03).
+000850     05  NEWTOTO                     PIC 9(03).
+000860     05  FILLER                      PIC X(03).
+000870     05  MSGO                        PIC X(60).
+000880     05  FILLER                      PIC X(03).
+000890     05  FILLER                      PIC X(45).
