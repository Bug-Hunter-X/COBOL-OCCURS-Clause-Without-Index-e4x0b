@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*   COPYBOOK      CTB1AU                                        *
+000030*   DESCRIPTION    AUDIT TRAIL RECORD.  ONE RECORD IS APPENDED   *
+000040*                  EVERY TIME A WS-ARRAY SLOT IS WRITTEN, FROM   *
+000050*                  BATCH POSTING (CTB100) OR AN ONLINE           *
+000060*                  CORRECTION (CTB300), SO A SLOT'S HISTORY CAN  *
+000070*                  BE TRACED WITHOUT GUESSING WHICH RUN TOUCHED  *
+000080*                  IT.                                           *
+000090*   MODIFICATION HISTORY                                        *
+000100*   DATE       INIT  DESCRIPTION                                *
+000110*   ---------- ----  ---------------------------------------    *
+000120*   2026-08-09 DLM   ORIGINAL.                                   *
+000130******************************************************************
+000140 01  CTB1AU-AUDIT-RECORD.
+000150     05  AU-TIMESTAMP                PIC X(26).
+000160     05  AU-PROGRAM-ID               PIC X(08).
+000170     05  AU-SOURCE                   PIC X(08).
+000180         88  AU-SOURCE-BATCH             VALUE 'BATCH   '.
+000190         88  AU-SOURCE-ONLINE            VALUE 'ONLINE  '.
+000200     05  AU-OPERATOR-ID              PIC X(08).
+000210     05  AU-INDEX-VALUE              PIC 9(5).
+000220     05  AU-BRANCH-CODE              PIC X(04).
+000230     05  AU-PRIOR-VALUE              PIC 9(3).
+000240     05  AU-NEW-VALUE                PIC 9(3).
+000250     05  AU-CHANGE-TYPE              PIC X(01).
+000260         88  AU-CHANGE-BATCH-POST        VALUE 'P'.
+000270         88  AU-CHANGE-ONLINE-CORRECTION VALUE 'C'.
+000280     05  FILLER                      PIC X(20) VALUE SPACES.
